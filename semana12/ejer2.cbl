@@ -1,58 +1,477 @@
-*> division de identificacion de programa
-IDENTIFICATION DIVISION. *>/ iDENTIFICATION DIVISION.
-    PROGRAM-ID. P1.    *>//PROGRAM-ID. EXAMEN.
-
-*> division de entorno: recursos del computador
-ENVIRONMENT DIVISION. *>// ENVIRONMENT DIVISION.
-
-*> expecificacion de variables de locales, de archivos(PLANOS,PDS o VSAN) Y DB(db2,oracle,sql)
-DATA DIVISION. *> DATA DIVISION
-    WORKING-STORAGE SECTION. *>WORKING-STORAGE SECTION
-*>01-87
-    01 NUMERO1 PIC S999 VALUE 100. *>01 NUMERO1 PIC s99 VALUE 20
-    01 NUMERO2 PIC s9(3) VALUE 20. *>01 RESULTADO PIC S999 VALUE 300.
-    01 RES PIC s9(3).    *>01 RESP PIC S9(3)
-    01 CONT PIC 99 VALUE 0.
-    01 D1  PIC S99v9(2).
-    01 D2 PIC S99v9(2). *>01 R1 PIC S9(2)V9(2);
-    01 T1 PIC S99v9(2). *> s9(2)v9(2). 10.66
-    01 T2 PIC S99v9(2). *> 01 VARIABLE PIC S9(5)V9(2).
-    01 DD PIC S9(2)v9(2).
-    01 DT PIC S9(2)v9(2).
-    01 Names PIC A(10).
-    01 sumaDeN PIC S9(3)V9(2).
-PROCEDURE DIVISION. *> PROCEDURE DIVISION
-    hola.
-        Display "INGRESE NOMBRE".
-        accept Names.
-    princial. *> procedimiento principal
-        DISPLAY "INGRESE  D2: ".
-        ACCEPT D2.
-        DISPLAY "INGRESE D1: ".
-        ACCEPT D1.
-        DISPLAY "INGRESE T2: ".
-        ACCEPT T2.
-        DISPLAY "INGRESE T1: ".
-        ACCEPT T1.
-        DISPLAY "RESULTADO: ".
-        SUBTRACT D1 FROM D2 GIVING DD.
-        SUBTRACT T1 FROM T2 GIVING DT.
-        DIVIDE DD BY DT GIVING RES.
-        DISPLAY "RESULTADO: ", RES.
-        *>PERFORM mensaje 0 times.
-        PERFORM numeros 10 times.
-        perform mensaje 5 times.
-        perform sumitas.
-
-        *>D2/D1 / T2/T1
-    mensaje.
-         DISPLAY "Tu nombre es : "  Names.
-    numeros.
-        COMPUTE CONT= CONT + 2.
-        *>COMPUTE RES= CONT / 2 .
-       *> compute ( (CONT%1)==0 ).
-        DISPLAY CONT.
-    sumitas.
-        ADD D1 to D2 GIVING sumaDeN.
-        DISPLAY "RESULTADO DE Suma es : " sumaDeN.
-   STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200*----------------------------------------------------------*
+000300 PROGRAM-ID.     CUSTGRT.
+000400 AUTHOR.         R TORRES.
+000500 INSTALLATION.   DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.   2017-09-11.
+000700 DATE-COMPILED.
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000* DATE        INIT  DESCRIPTION
+001100* 2017-09-11   RT   INITIAL VERSION - ACCEPT ONE NAME, GREET
+001200*                   IT FIVE TIMES, THEN RUN THE SPEED AND SUM
+001300*                   EXERCISES FROM ONE ACCEPTED SET OF VALUES.
+001400* 2026-08-09   RT   WIDENED THE CUSTOMER NAME FIELD AND MOVED
+001500*                   THE GREETING LOOP OFF A SINGLE ACCEPT ONTO
+001600*                   THE CUST-NAMES FILE - ONE GREETING LINE IS
+001700*                   NOW PRODUCED PER CUSTOMER ON THE FILE.
+001750* 2026-08-09   RT   RENAMED FROM P1 TO CUSTGRT SO THIS PROGRAM
+001760*                   CAN BE CALLED FROM THE NEW BATCH DRIVER
+001770*                   WITHOUT COLLIDING WITH THE OTHER PROGRAMS
+001780*                   THAT WERE ALSO NAMED P1.
+001790* 2026-08-09   RT   REPLACED THE FLAT CUST-NAMES FILE WITH AN
+001791*                   INDEXED CUST-MASTER KEYED BY ACCOUNT NUMBER -
+001792*                   THE GREETING LOOP NOW READS THE WHOLE MASTER
+001793*                   FILE IN ACCOUNT-NUMBER SEQUENCE, WHICH ALSO
+001794*                   DOUBLES AS THE MAIL-MERGE LOOP OVER THE REAL
+001795*                   CUSTOMER LIST RATHER THAN ONE REPEATED NAME.
+001796* 2026-08-09   RT   RES IS NOW CONVERTED TO A SELECTABLE OUTPUT
+001797*                   UNIT (M/S, KM/H OR MPH) FROM THE SAME SPDUNIT
+001798*                   CONTROL CARD THE SPEED CALCULATOR READS, SO
+001799*                   BOTH COPIES OF THIS CALCULATION AGREE.
+001801* 2026-08-09   RT   SUM-PAIR NOW READS A GROUPED PAIR-FILE OF
+001802*                   D1/D2 PAIRS INSTEAD OF THE LAST ACCEPTED
+001803*                   VALUES - A SUBTOTAL LINE PRINTS ON EACH GROUP
+001804*                   (ROUTE/VEHICLE/SHIFT) BREAK AND A GRAND TOTAL
+001805*                   PRINTS AT END OF FILE.
+001807* 2026-08-09   RT   THE SEQUENCE COUNTER IS NOW SEEDED FROM AND
+001808*                   SAVED BACK TO A LAST-SEQ FILE SO NUMBERING
+001809*                   CONTINUES ACROSS RUNS INSTEAD OF RESTARTING
+001810*                   AT ZERO EVERY JOB.
+001812* 2026-08-09   RT   THE DD/DT GUARDS, THE SPEED DIVIDE AND THE
+001813*                   UNIT CONVERSION NOW COME FROM THE SHARED
+001814*                   SPDCALC/SPDCALCP COPYBOOKS ALSO USED BY THE
+001815*                   SPEED CALCULATOR, SO THIS EXERCISE PICKS UP
+001816*                   THE SAME ZERO-ELAPSED-TIME AND NEGATIVE-
+001817*                   READING GUARDS INSTEAD OF FEEDING BAD DATA
+001818*                   STRAIGHT TO THE DIVIDE.
+001820* 2026-08-09   RT   ADDED A RUNMODE CONTROL CARD - 'B' READS THE
+001821*                   SPEED INPUTS FROM SPDINPUT FOR AN UNATTENDED
+001822*                   RUN, 'I' (THE DEFAULT, AS BEFORE) STILL
+001823*                   ACCEPTS THEM FROM THE CONSOLE.
+001824* 2026-08-09   RT   ADDED A RUN HEADER (JOB NAME/RUN DATE-TIME/
+001825*                   OPERATOR ID), BUILT FROM THE SHARED RUNHDR/
+001826*                   RUNHDRP COPYBOOKS, AT THE TOP OF PAIR-RPT.
+001828* 2026-08-09   RT   WIDENED CONT/LS-CONT FROM PIC 99 TO PIC
+001829*                   9(06) - AT 20 PER RUN, THE OLD 2-DIGIT FIELD
+001830*                   WRAPPED BACK THROUGH ZERO AFTER ABOUT FIVE
+001831*                   RUNS AND STARTED REISSUING SEQUENCE NUMBERS
+001832*                   ALREADY HANDED OUT, THE SAME DUPLICATE-KEY
+001833*                   PROBLEM THE PERSISTED LAST-SEQ WAS ADDED TO
+001834*                   FIX. RENUMBERED 2000-GREET-CUSTOMER'S SOURCE
+001835*                   LINES, WHICH HAD BEEN LEFT DUPLICATING AN
+001836*                   EARLIER BLOCK'S SEQUENCE NUMBERS.
+001838* 2026-08-09   RT   REMOVED NUMERO1/NUMERO2 - LEFTOVERS FROM THE
+001839*                   ORIGINAL HARDCODED EXERCISE THAT NOTHING IN
+001840*                   THE PROCEDURE DIVISION EVER REFERENCED.
+001841*----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUST-MASTER ASSIGN TO "CUSTMSTR"
+002510         ORGANIZATION IS INDEXED
+002520         ACCESS MODE IS SEQUENTIAL
+002530         RECORD KEY IS CM-ACCOUNT-ID.
+002540     SELECT OPTIONAL UNIT-PARM ASSIGN TO "SPDUNIT"
+002550         ORGANIZATION IS LINE SEQUENTIAL.
+002560     SELECT PAIR-FILE   ASSIGN TO "SUMPAIRS"
+002570         ORGANIZATION IS LINE SEQUENTIAL.
+002580     SELECT PAIR-RPT    ASSIGN TO "PAIRSRPT"
+002590         ORGANIZATION IS LINE SEQUENTIAL.
+002610     SELECT OPTIONAL LAST-SEQ ASSIGN TO "LASTSEQN"
+002620         ORGANIZATION IS LINE SEQUENTIAL.
+002630     SELECT OPTIONAL RUN-MODE-PARM ASSIGN TO "RUNMODE"
+002640         ORGANIZATION IS LINE SEQUENTIAL.
+002650     SELECT OPTIONAL SPD-INPUT ASSIGN TO "SPDINPUT"
+002660         ORGANIZATION IS LINE SEQUENTIAL.
+002700*----------------------------------------------------------*
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  CUST-MASTER
+003100     LABEL RECORDS ARE STANDARD
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  CM-RECORD.
+003310     05  CM-ACCOUNT-ID       PIC X(10).
+003400     05  CM-NAME             PIC X(30).
+003500     05  FILLER              PIC X(40).
+003510*
+003520 FD  UNIT-PARM
+003530     LABEL RECORDS ARE STANDARD
+003540     RECORD CONTAINS 80 CHARACTERS.
+003550 01  UP-RECORD.
+003560     05  UP-UNIT             PIC X(01).
+003570     05  FILLER              PIC X(79).
+003580*
+003591 FD  PAIR-FILE
+003592     LABEL RECORDS ARE STANDARD
+003593     RECORD CONTAINS 80 CHARACTERS.
+003594 01  PF-RECORD.
+003595     05  PF-GROUP-KEY        PIC X(06).
+003596     05  PF-D1               PIC S9(2)V99.
+003597     05  PF-D2               PIC S9(2)V99.
+003598     05  FILLER              PIC X(66).
+003599*
+003601 FD  PAIR-RPT
+003602     LABEL RECORDS ARE STANDARD
+003603     RECORD CONTAINS 80 CHARACTERS.
+003604 01  PR-RECORD            PIC X(80).
+003605*
+003606 FD  LAST-SEQ
+003607     LABEL RECORDS ARE STANDARD
+003608     RECORD CONTAINS 80 CHARACTERS.
+003609 01  LS-RECORD.
+003610     05  LS-CONT             PIC 9(06).
+003611     05  FILLER              PIC X(74).
+003612*
+003613 FD  RUN-MODE-PARM
+003614     LABEL RECORDS ARE STANDARD
+003615     RECORD CONTAINS 80 CHARACTERS.
+003616 01  RM-RECORD.
+003617     05  RM-MODE             PIC X(01).
+003618     05  FILLER              PIC X(79).
+003619*
+003620 FD  SPD-INPUT
+003621     LABEL RECORDS ARE STANDARD
+003622     RECORD CONTAINS 80 CHARACTERS.
+003623 01  SI-RECORD.
+003624     05  SI-D1               PIC S99V99.
+003625     05  SI-D2               PIC S99V99.
+003626     05  SI-T1               PIC S99V99.
+003627     05  SI-T2               PIC S99V99.
+003628     05  FILLER              PIC X(72).
+003629*----------------------------------------------------------*
+003700 WORKING-STORAGE SECTION.
+003710     COPY RUNHDR.
+004100 01  CONT                    PIC 9(06) VALUE 0.
+004200 01  D1                      PIC S99V9(2).
+004300 01  D2                      PIC S99V9(2).
+004400 01  T1                      PIC S99V9(2).
+004500 01  T2                      PIC S99V9(2).
+004800 01  NAMES                   PIC X(30).
+004900 01  sumaDeN                 PIC S9(3)V9(2).
+004905 01  WS-PAIR-D1              PIC S9(2)V99.
+004907 01  WS-PAIR-D2              PIC S9(2)V99.
+004910*
+004915     COPY SPDCALC.
+004980*
+004981 01  WS-PRIOR-GROUP-KEY      PIC X(06) VALUE SPACES.
+004982 01  WS-GROUP-SUBTOTAL       PIC S9(5)V99 VALUE ZERO.
+004983 01  WS-GRAND-TOTAL          PIC S9(6)V99 VALUE ZERO.
+004984*
+004985 01  WS-PAIR-DETAIL-LINE.
+004986     05  FILLER              PIC X(06) VALUE "GROUP ".
+004987     05  WS-PD-GROUP-KEY     PIC X(06).
+004988     05  FILLER              PIC X(05) VALUE " D1: ".
+004989     05  WS-PD-D1            PIC -(2)9.99.
+004990     05  FILLER              PIC X(05) VALUE " D2: ".
+004991     05  WS-PD-D2            PIC -(2)9.99.
+004992     05  FILLER              PIC X(07) VALUE " SUMA: ".
+004993     05  WS-PD-SUMA          PIC -(3)9.99.
+004994     05  FILLER              PIC X(32) VALUE SPACES.
+004995*
+004996 01  WS-SUBTOTAL-LINE.
+004997     05  FILLER              PIC X(06) VALUE "GROUP ".
+004998     05  WS-SB-GROUP-KEY     PIC X(06).
+004999     05  FILLER              PIC X(11) VALUE " SUBTOTAL: ".
+005001     05  WS-SB-SUBTOTAL      PIC -(4)9.99.
+005002     05  FILLER              PIC X(49) VALUE SPACES.
+005003*
+005004 01  WS-GRAND-TOTAL-LINE.
+005005     05  FILLER              PIC X(20) VALUE "GRAND TOTAL: ".
+005006     05  WS-GT-TOTAL         PIC -(5)9.99.
+005007     05  FILLER              PIC X(51) VALUE SPACES.
+005008*
+005009 01  WS-GREETING-LINE.
+005010     05  FILLER              PIC X(15) VALUE "TU NOMBRE ES : ".
+005011     05  WS-GR-NAME          PIC X(30).
+005012     05  FILLER              PIC X(35) VALUE SPACES.
+005013*
+005100 01  WS-SWITCHES.
+005200     05  WS-EOF-SW           PIC X(01) VALUE "N".
+005300         88  EOF-CUST-MASTER         VALUE "Y".
+005310     05  WS-PAIR-EOF-SW      PIC X(01) VALUE "N".
+005320         88  EOF-PAIR-FILE           VALUE "Y".
+005330     05  WS-FIRST-PAIR-SW    PIC X(01) VALUE "Y".
+005340         88  FIRST-PAIR              VALUE "Y".
+005345     05  WS-SPD-EOF-SW       PIC X(01) VALUE "N".
+005346         88  EOF-SPD-INPUT           VALUE "Y".
+005350     05  WS-RUN-MODE         PIC X(01) VALUE "I".
+005360         88  BATCH-MODE              VALUE "B".
+005370         88  INTERACTIVE-MODE        VALUE "I".
+005400*----------------------------------------------------------*
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-GREET-CUSTOMER THRU 2000-EXIT
+005900         UNTIL EOF-CUST-MASTER.
+006000     IF BATCH-MODE
+006010         PERFORM 3000-CALC-SPEED THRU 3000-EXIT
+006020             UNTIL EOF-SPD-INPUT
+006030     ELSE
+006040         PERFORM 3000-CALC-SPEED THRU 3000-EXIT
+006050     END-IF.
+006100     PERFORM 4000-BUILD-SEQUENCE THRU 4000-EXIT 10 TIMES.
+006200     PERFORM 5000-SUM-PAIR THRU 5000-EXIT
+006210         UNTIL EOF-PAIR-FILE.
+006220     PERFORM 5800-FINISH-PAIRS THRU 5800-EXIT.
+006300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006400     STOP RUN.
+006500*----------------------------------------------------------*
+006600* 1000-INITIALIZE - OPEN THE CUSTOMER MASTER FILE AND PRIME IT
+006700*----------------------------------------------------------*
+006800 1000-INITIALIZE.
+006900     OPEN INPUT CUST-MASTER.
+006950     PERFORM 1050-READ-UNIT-PARM THRU 1050-EXIT.
+006960     PERFORM 1060-READ-LAST-SEQ THRU 1060-EXIT.
+006970     PERFORM 1070-READ-RUN-MODE THRU 1070-EXIT.
+007000     PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+007010     OPEN INPUT PAIR-FILE.
+007020     OPEN OUTPUT PAIR-RPT.
+007025     PERFORM 1080-PRINT-RUN-HEADER THRU 1080-EXIT.
+007030     PERFORM 5100-READ-PAIR THRU 5100-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007210*----------------------------------------------------------*
+007220* 1050-READ-UNIT-PARM - GET THE OUTPUT UNIT FROM ITS CONTROL
+007230*                       CARD (M/S IS THE DEFAULT IF ABSENT)
+007240*----------------------------------------------------------*
+007250 1050-READ-UNIT-PARM.
+007260     OPEN INPUT UNIT-PARM.
+007270     READ UNIT-PARM
+007280         AT END
+007290             CONTINUE
+007300         NOT AT END
+007310             MOVE UP-UNIT TO WS-OUTPUT-UNIT
+007320     END-READ.
+007330     CLOSE UNIT-PARM.
+007340 1050-EXIT.
+007350     EXIT.
+007360*----------------------------------------------------------*
+007370* 1060-READ-LAST-SEQ - SEED CONT FROM THE PRIOR RUN'S LAST
+007380*                      SEQUENCE NUMBER (ZERO IF NONE ON FILE)
+007390*----------------------------------------------------------*
+007400 1060-READ-LAST-SEQ.
+007410     OPEN INPUT LAST-SEQ.
+007420     READ LAST-SEQ
+007430         AT END
+007440             CONTINUE
+007450         NOT AT END
+007460             MOVE LS-CONT TO CONT
+007470     END-READ.
+007480     CLOSE LAST-SEQ.
+007490 1060-EXIT.
+007500     EXIT.
+007510*----------------------------------------------------------*
+007520* 1070-READ-RUN-MODE - GET THE RUN MODE FROM ITS CONTROL CARD
+007530*                      (INTERACTIVE IS THE DEFAULT IF ABSENT, SO
+007540*                      THE JOB BEHAVES AS IT ALWAYS HAS UNTIL
+007550*                      OPERATIONS SUPPLIES A RUNMODE CARD)
+007560*----------------------------------------------------------*
+007570 1070-READ-RUN-MODE.
+007580     OPEN INPUT RUN-MODE-PARM.
+007590     READ RUN-MODE-PARM
+007600         AT END
+007610             CONTINUE
+007620         NOT AT END
+007630             MOVE RM-MODE TO WS-RUN-MODE
+007640     END-READ.
+007650     CLOSE RUN-MODE-PARM.
+007660     IF BATCH-MODE
+007670         OPEN INPUT SPD-INPUT
+007680     END-IF.
+007690 1070-EXIT.
+007700     EXIT.
+007710*----------------------------------------------------------*
+007720* 1080-PRINT-RUN-HEADER - JOB NAME/RUN DATE-TIME/OPERATOR ID
+007730*----------------------------------------------------------*
+007740 1080-PRINT-RUN-HEADER.
+007750     MOVE "CUSTGRT" TO RUNHDR-JOB-NAME.
+007760     PERFORM RUNHDR-BUILD THRU RUNHDR-BUILD-EXIT.
+007770     MOVE RUNHDR-LINE-1 TO PR-RECORD.
+007780     WRITE PR-RECORD.
+007790     MOVE RUNHDR-LINE-2 TO PR-RECORD.
+007800     WRITE PR-RECORD.
+007810 1080-EXIT.
+007820     EXIT.
+007830*----------------------------------------------------------*
+007840* 2000-GREET-CUSTOMER - PRINT ONE GREETING LINE PER CUSTOMER
+007850*----------------------------------------------------------*
+007860 2000-GREET-CUSTOMER.
+007870     DISPLAY "Tu nombre es : " NAMES.
+007875     MOVE NAMES           TO WS-GR-NAME.
+007876     MOVE WS-GREETING-LINE TO PR-RECORD.
+007877     WRITE PR-RECORD.
+007880     PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+007890 2000-EXIT.
+007900     EXIT.
+008100*----------------------------------------------------------*
+008200* 2100-READ-CUSTOMER - READ THE NEXT CUSTOMER NAME
+008300*----------------------------------------------------------*
+008400 2100-READ-CUSTOMER.
+008500     READ CUST-MASTER
+008550         AT END
+008700             SET EOF-CUST-MASTER TO TRUE
+008750         NOT AT END
+008770             MOVE CM-NAME TO NAMES
+008800     END-READ.
+008900 2100-EXIT.
+009000     EXIT.
+009100*----------------------------------------------------------*
+009200* 3000-CALC-SPEED - DISTANCE/TIME EXERCISE. BATCH-MODE READS THE
+009210*                   NEXT SPD-INPUT RECORD; INTERACTIVE-MODE
+009220*                   ACCEPTS THE VALUES FROM THE CONSOLE AS BEFORE.
+009300*----------------------------------------------------------*
+009400 3000-CALC-SPEED.
+009410     IF BATCH-MODE
+009420         PERFORM 3010-READ-SPD-INPUT THRU 3010-EXIT
+009430     ELSE
+009500         DISPLAY "INGRESE  D2: "
+009600         ACCEPT D2
+009700         DISPLAY "INGRESE D1: "
+009800         ACCEPT D1
+009900         DISPLAY "INGRESE T2: "
+010000         ACCEPT T2
+010100         DISPLAY "INGRESE T1: "
+010200         ACCEPT T1
+010210     END-IF.
+010220     IF NOT EOF-SPD-INPUT
+010300         PERFORM SPDCALC-COMPUTE THRU SPDCALC-COMPUTE-EXIT
+010400         EVALUATE TRUE
+010500             WHEN SPDCALC-SKIP-ZERO
+010510                 DISPLAY "RESULTADO: SKIPPED - ZERO ELAPSED TIME"
+010600             WHEN SPDCALC-SKIP-NEGATIVE
+010610                 DISPLAY "RESULTADO: SKIPPED - NEGATIVE DD OR DT"
+010620             WHEN SPDCALC-SKIP-OVERFLOW
+010630                 DISPLAY "RESULTADO: SKIPPED - OVERFLOW"
+010640             WHEN OTHER
+010650                 PERFORM SPDCALC-CONVERT-UNITS THRU
+010651                     SPDCALC-CONVERT-UNITS-EXIT
+010700                 DISPLAY "RESULTADO: " SPDCALC-CONVERTED " "
+010701                     SPDCALC-UNIT-LABEL
+010800         END-EVALUATE
+010810     END-IF.
+010900 3000-EXIT.
+010999     EXIT.
+011001*----------------------------------------------------------*
+011002* 3010-READ-SPD-INPUT - LOAD D1/D2/T1/T2 FROM THE BATCH INPUT
+011003*                       FILE INSTEAD OF ACCEPTING THEM
+011004*----------------------------------------------------------*
+011005 3010-READ-SPD-INPUT.
+011006     READ SPD-INPUT
+011007         AT END
+011008             SET EOF-SPD-INPUT TO TRUE
+011009         NOT AT END
+011010             MOVE SI-D1 TO D1
+011011             MOVE SI-D2 TO D2
+011012             MOVE SI-T1 TO T1
+011013             MOVE SI-T2 TO T2
+011014     END-READ.
+011015 3010-EXIT.
+011016     EXIT.
+011000*----------------------------------------------------------*
+011100* 4000-BUILD-SEQUENCE - GENERATE THE NEXT SEQUENCE NUMBER
+011200*----------------------------------------------------------*
+011300 4000-BUILD-SEQUENCE.
+011400     COMPUTE CONT = CONT + 2.
+011500     DISPLAY CONT.
+011600 4000-EXIT.
+011700     EXIT.
+011800*----------------------------------------------------------*
+011900* 5000-SUM-PAIR - SUM ONE D1/D2 PAIR AND WATCH FOR A GROUP
+011910*                 BREAK ON PF-GROUP-KEY
+012000*----------------------------------------------------------*
+012100 5000-SUM-PAIR.
+012110     IF NOT FIRST-PAIR AND PF-GROUP-KEY NOT = WS-PRIOR-GROUP-KEY
+012120         PERFORM 5300-WRITE-SUBTOTAL THRU 5300-EXIT
+012130     END-IF.
+012140     MOVE "N" TO WS-FIRST-PAIR-SW.
+012150     MOVE PF-GROUP-KEY TO WS-PRIOR-GROUP-KEY.
+012160     ADD WS-PAIR-D1 TO WS-PAIR-D2 GIVING sumaDeN.
+012170     ADD sumaDeN TO WS-GROUP-SUBTOTAL.
+012180     ADD sumaDeN TO WS-GRAND-TOTAL.
+012190     PERFORM 5900-WRITE-DETAIL THRU 5900-EXIT.
+012195     PERFORM 5100-READ-PAIR THRU 5100-EXIT.
+012400 5000-EXIT.
+012500     EXIT.
+012510*----------------------------------------------------------*
+012520* 5100-READ-PAIR - READ THE NEXT D1/D2 PAIR, LOADING
+012530*                  WS-PAIR-D1/WS-PAIR-D2 FOR THE SUM LOGIC
+012540*----------------------------------------------------------*
+012550 5100-READ-PAIR.
+012560     READ PAIR-FILE
+012570         AT END
+012580             SET EOF-PAIR-FILE TO TRUE
+012590         NOT AT END
+012600             MOVE PF-D1 TO WS-PAIR-D1
+012610             MOVE PF-D2 TO WS-PAIR-D2
+012620     END-READ.
+012630 5100-EXIT.
+012640     EXIT.
+012650*----------------------------------------------------------*
+012660* 5300-WRITE-SUBTOTAL - PRINT THE SUBTOTAL FOR THE GROUP JUST
+012670*                       FINISHED AND RESET THE ACCUMULATOR
+012680*----------------------------------------------------------*
+012690 5300-WRITE-SUBTOTAL.
+012700     MOVE WS-PRIOR-GROUP-KEY TO WS-SB-GROUP-KEY.
+012710     MOVE WS-GROUP-SUBTOTAL  TO WS-SB-SUBTOTAL.
+012720     MOVE WS-SUBTOTAL-LINE   TO PR-RECORD.
+012730     WRITE PR-RECORD.
+012740     MOVE ZERO TO WS-GROUP-SUBTOTAL.
+012750 5300-EXIT.
+012760     EXIT.
+012770*----------------------------------------------------------*
+012780* 5800-FINISH-PAIRS - PRINT THE LAST GROUP'S SUBTOTAL AND THE
+012790*                     GRAND TOTAL ONCE THE FILE IS EXHAUSTED
+012800*----------------------------------------------------------*
+012810 5800-FINISH-PAIRS.
+012820     IF NOT FIRST-PAIR
+012830         PERFORM 5300-WRITE-SUBTOTAL THRU 5300-EXIT
+012840     END-IF.
+012850     MOVE WS-GRAND-TOTAL TO WS-GT-TOTAL.
+012860     MOVE WS-GRAND-TOTAL-LINE TO PR-RECORD.
+012870     WRITE PR-RECORD.
+012880 5800-EXIT.
+012890     EXIT.
+012900*----------------------------------------------------------*
+012910* 5900-WRITE-DETAIL - PRINT ONE D1/D2/SUMA DETAIL LINE
+012920*----------------------------------------------------------*
+012930 5900-WRITE-DETAIL.
+012940     MOVE PF-GROUP-KEY TO WS-PD-GROUP-KEY.
+012950     MOVE WS-PAIR-D1   TO WS-PD-D1.
+012960     MOVE WS-PAIR-D2   TO WS-PD-D2.
+012970     MOVE sumaDeN      TO WS-PD-SUMA.
+012980     MOVE WS-PAIR-DETAIL-LINE TO PR-RECORD.
+012990     WRITE PR-RECORD.
+012995 5900-EXIT.
+012999     EXIT.
+013000*----------------------------------------------------------*
+013010* 9000-TERMINATE - CLOSE FILES
+013020*----------------------------------------------------------*
+013030 9000-TERMINATE.
+013040     CLOSE CUST-MASTER.
+013050     CLOSE PAIR-FILE.
+013060     CLOSE PAIR-RPT.
+013065     IF BATCH-MODE
+013066         CLOSE SPD-INPUT
+013067     END-IF.
+013070     PERFORM 9100-WRITE-LAST-SEQ THRU 9100-EXIT.
+013100 9000-EXIT.
+013200     EXIT.
+013210*----------------------------------------------------------*
+013220* 9100-WRITE-LAST-SEQ - SAVE THE SEQUENCE COUNTER SO THE NEXT
+013230*                       RUN PICKS UP WHERE THIS ONE LEFT OFF
+013240*----------------------------------------------------------*
+013250 9100-WRITE-LAST-SEQ.
+013260     OPEN OUTPUT LAST-SEQ.
+013270     MOVE SPACES TO LS-RECORD.
+013280     MOVE CONT TO LS-CONT.
+013290     WRITE LS-RECORD.
+013300     CLOSE LAST-SEQ.
+013310 9100-EXIT.
+013320     EXIT.
+013330*----------------------------------------------------------*
+013340     COPY SPDCALCP.
+013350     COPY RUNHDRP.
