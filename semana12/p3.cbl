@@ -1,20 +1,157 @@
-IDENTIFICATION DIVISION. 
-*>division de identificacion de programa 
-PROGRAM-ID. P1. 
- 
-ENVIRONMENT DIVISION. 
-*>division de entorno: recursos del computador 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-01  ACUM      PIC 9(2) VALUE 0. 
-01  INCR      PIC 9 VALUE 2. 
-01  CONT      PIC 9(2) VALUE 10. 
-*>especificacion de variables de locales, 
-*>de archivos(Planos,PDS o VSAM) y BD(db2, oracle, sql) 
-PROCEDURE DIVISION. 
-*>procedimiento principal 
-PERFORM calcula CONT TIMES. 
-STOP RUN. 
-calcula. 
-COMPUTE ACUM=ACUM+INCR. 
-DISPLAY ACUM. 
+000100 IDENTIFICATION DIVISION.
+000200*----------------------------------------------------------*
+000300 PROGRAM-ID.     ACCUM.
+000400 AUTHOR.         R TORRES.
+000500 INSTALLATION.   DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.   2017-09-25.
+000700 DATE-COMPILED.
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000* DATE        INIT  DESCRIPTION
+001100* 2017-09-25   RT   INITIAL VERSION - PERFORM CALCULA CONT
+001200*                   TIMES, DISPLAYING EACH RUNNING TOTAL.
+001300* 2026-08-09   RT   RENAMED FROM P1 TO ACCUM SO THIS PROGRAM
+001400*                   CAN BE CALLED FROM THE NEW BATCH DRIVER
+001500*                   WITHOUT COLLIDING WITH THE OTHER PROGRAMS
+001600*                   THAT WERE ALSO NAMED P1.
+001700* 2026-08-09   RT   ADDED THE ACCUM-RPT PRINT FILE - PAGE
+001720*                   HEADERS, A RUNNING-TOTAL COLUMN PER LINE
+001740*                   AND A GRAND-TOTAL TRAILER - SO THE RUN CAN
+001760*                   BE ARCHIVED AND RE-DISTRIBUTED INSTEAD OF
+001780*                   SCREEN-SCRAPED FROM THE JOB LOG.
+001790* 2026-08-09   RT   INCR AND CONT ARE NOW READ FROM THE
+001792*                   ACCUM-PARM CONTROL CARD AT START-UP INSTEAD
+001794*                   OF BEING COMPILED IN - THE SAME LOAD MODULE
+001796*                   RUNS THE DAILY AND MONTHLY CYCLES WITH
+001798*                   DIFFERENT CONTROL CARDS.
+001799* 2026-08-09   RT   ADDED A RUN HEADER (JOB NAME/RUN DATE-TIME/
+001800*                   OPERATOR ID), BUILT FROM THE SHARED RUNHDR/
+001801*                   RUNHDRP COPYBOOKS, AHEAD OF THE PAGE HEADERS.
+001803* 2026-08-09   RT   MADE ACCUM-PARM OPTIONAL WITH AN AT END CLAUSE,
+001804*                   CONSISTENT WITH THE OTHER CONTROL CARDS - A
+001805*                   MISSING OR EMPTY ACCUMPRM NOW FALLS BACK TO THE
+001806*                   COMPILED-IN INCR/CONT DEFAULTS INSTEAD OF AN
+001807*                   UNDEFINED READ.
+001808*----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002450     SELECT OPTIONAL ACCUM-PARM ASSIGN TO "ACCUMPRM"
+002460         ORGANIZATION IS LINE SEQUENTIAL.
+002500     SELECT ACCUM-RPT    ASSIGN TO "ACCUMRPT"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700*----------------------------------------------------------*
+002800 DATA DIVISION.
+002900 FILE SECTION.
+002950 FD  ACCUM-PARM
+002960     LABEL RECORDS ARE STANDARD
+002970     RECORD CONTAINS 80 CHARACTERS.
+002980 01  PC-RECORD.
+002985     05  PC-INCR             PIC 9.
+002990     05  PC-CONT             PIC 99.
+002995     05  FILLER              PIC X(77).
+003000 FD  ACCUM-RPT
+003100     LABEL RECORDS ARE STANDARD
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  AR-RECORD               PIC X(80).
+003400*----------------------------------------------------------*
+003500 WORKING-STORAGE SECTION.
+003550     COPY RUNHDR.
+003600 01  ACUM                    PIC 9(2) VALUE 0.
+003700 01  INCR                    PIC 9 VALUE 2.
+003800 01  CONT                    PIC 99 VALUE 10.
+003900*
+004000 01  WS-LINE-NUMBER          PIC 9(02) COMP VALUE ZERO.
+004100*
+004200 01  WS-PAGE-HEADER-1.
+004300     05  FILLER              PIC X(30) VALUE
+004400         "ACCUMULATOR RUN REPORT".
+004500     05  FILLER              PIC X(50) VALUE SPACES.
+004600*
+004700 01  WS-PAGE-HEADER-2.
+004800     05  FILLER              PIC X(06) VALUE "LINE".
+004900     05  FILLER              PIC X(10) VALUE "INCR".
+005000     05  FILLER              PIC X(14) VALUE "RUNNING TOTAL".
+005100     05  FILLER              PIC X(50) VALUE SPACES.
+005200*
+005300 01  WS-DETAIL-LINE.
+005400     05  WS-DL-LINE-NUMBER   PIC Z9.
+005500     05  FILLER              PIC X(04) VALUE SPACES.
+005600     05  WS-DL-INCR          PIC Z9.
+005700     05  FILLER              PIC X(08) VALUE SPACES.
+005800     05  WS-DL-ACUM          PIC ZZ9.
+005900     05  FILLER              PIC X(61) VALUE SPACES.
+006000*
+006100 01  WS-TRAILER-LINE.
+006200     05  FILLER              PIC X(20) VALUE "GRAND TOTAL:".
+006300     05  WS-TL-ACUM          PIC ZZ9.
+006400     05  FILLER              PIC X(57) VALUE SPACES.
+006500*----------------------------------------------------------*
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     PERFORM 2000-CALCULA THRU 2000-EXIT CONT TIMES.
+007000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007100     STOP RUN.
+007200*----------------------------------------------------------*
+007300* 1000-INITIALIZE - OPEN THE REPORT AND PRINT ITS HEADERS
+007400*----------------------------------------------------------*
+007500 1000-INITIALIZE.
+007520     OPEN INPUT ACCUM-PARM.
+007540     READ ACCUM-PARM
+007541         AT END
+007542             CONTINUE
+007543     NOT AT END
+007544         MOVE PC-INCR TO INCR
+007545         MOVE PC-CONT TO CONT
+007546     END-READ.
+007570     CLOSE ACCUM-PARM.
+007600     OPEN OUTPUT ACCUM-RPT.
+007650     PERFORM 1050-PRINT-RUN-HEADER THRU 1050-EXIT.
+007700     MOVE WS-PAGE-HEADER-1 TO AR-RECORD.
+007800     WRITE AR-RECORD.
+007900     MOVE WS-PAGE-HEADER-2 TO AR-RECORD.
+008000     WRITE AR-RECORD.
+008100 1000-EXIT.
+008200     EXIT.
+008210*----------------------------------------------------------*
+008220* 1050-PRINT-RUN-HEADER - JOB NAME/RUN DATE-TIME/OPERATOR ID
+008230*----------------------------------------------------------*
+008240 1050-PRINT-RUN-HEADER.
+008250     MOVE "ACCUM" TO RUNHDR-JOB-NAME.
+008260     PERFORM RUNHDR-BUILD THRU RUNHDR-BUILD-EXIT.
+008270     MOVE RUNHDR-LINE-1 TO AR-RECORD.
+008280     WRITE AR-RECORD.
+008290     MOVE RUNHDR-LINE-2 TO AR-RECORD.
+008300     WRITE AR-RECORD.
+008310 1050-EXIT.
+008320     EXIT.
+008330*----------------------------------------------------------*
+008400* 2000-CALCULA - ADD ONE INCREMENT TO THE RUNNING TOTAL
+008500*----------------------------------------------------------*
+008600 2000-CALCULA.
+008700     COMPUTE ACUM = ACUM + INCR.
+008800     ADD 1 TO WS-LINE-NUMBER.
+008900     DISPLAY ACUM.
+009000     MOVE WS-LINE-NUMBER TO WS-DL-LINE-NUMBER.
+009100     MOVE INCR TO WS-DL-INCR.
+009200     MOVE ACUM TO WS-DL-ACUM.
+009300     MOVE WS-DETAIL-LINE TO AR-RECORD.
+009400     WRITE AR-RECORD.
+009500 2000-EXIT.
+009600     EXIT.
+009700*----------------------------------------------------------*
+009800* 9000-TERMINATE - WRITE THE GRAND-TOTAL TRAILER AND CLOSE
+009900*----------------------------------------------------------*
+010000 9000-TERMINATE.
+010100     MOVE ACUM TO WS-TL-ACUM.
+010200     MOVE WS-TRAILER-LINE TO AR-RECORD.
+010300     WRITE AR-RECORD.
+010400     CLOSE ACCUM-RPT.
+010500 9000-EXIT.
+010600     EXIT.
+010700*----------------------------------------------------------*
+010800     COPY RUNHDRP.
