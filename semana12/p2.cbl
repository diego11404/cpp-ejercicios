@@ -1,39 +1,287 @@
-IDENTIFICATION DIVISION. 
-*>division de identificacion de programa 
-PROGRAM-ID. P1. 
- 
-ENVIRONMENT DIVISION. 
-*>division de entorno: recursos del computador 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-01  D1     PIC S9(2)V9(2). 
-01  D2     PIC S9(2)V99. 
-01  DD     PIC S9(2)V99. 
-01  T1     PIC S9(2)V9(2). 
-01  T2     PIC S9(2)V99. 
-01  DT     PIC S9(2)V99. 
-01  VX   PIC S9(3)V99. 
-01  CONT        PIC 99 VALUE 10. 
-*>especificacion de variables de locales, 
-*>de archivos(Planos,PDS o VSAM) y BD(db2, oracle, sql) 
-PROCEDURE DIVISION. 
-principal. 
-*>procedimiento principal 
-DISPLAY "Ingrese D1". 
-ACCEPT D1. 
-DISPLAY "Ingrese n2". 
-ACCEPT D2. 
-DISPLAY "Ingrese T1". 
-ACCEPT T1. 
-DISPLAY "Ingrese T2". 
-ACCEPT T2. 
-SUBTRACT D1 FROM D2 GIVING DD. 
-SUBTRACT T1 FROM T2 GIVING DT. 
-DIVIDE DD BY DT GIVING VX. 
-DISPLAY "Diferencial de distancia: ", DD. 
-DISPLAY "Diferencial de Tiempo: ", DT. 
-DISPLAY "Velocidad promedio: ", VX, "m/s". 
-*>PERFORM mensaje CONT TIMES. 
-STOP RUN. 
-mensaje. 
-DISPLAY "Mainframe 2017-2". 
+000100 IDENTIFICATION DIVISION.
+000200*----------------------------------------------------------*
+000300 PROGRAM-ID.     SPDCALC.
+000400 AUTHOR.         R TORRES.
+000500 INSTALLATION.   DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.   2017-09-04.
+000700 DATE-COMPILED.
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000* DATE        INIT  DESCRIPTION
+001100* 2017-09-04   RT   INITIAL VERSION - SINGLE ACCEPT/DISPLAY.
+001200* 2026-08-09   RT   GUARD AGAINST DT = 0 (T1 = T2) BEFORE THE
+001300*                   SPEED DIVIDE - SKIP THE RECORD INSTEAD OF
+001400*                   LETTING THE DIVIDE-BY-ZERO ABEND THE RUN.
+001500* 2026-08-09   RT   DROPPED THE ONE-SHOT ACCEPT/DISPLAY FLOW -
+001600*                   NOW READS THE DISPATCH-TRIPS FILE (ONE
+001700*                   D1/D2/T1/T2 SET PER VEHICLE) AND WRITES A
+001800*                   SPEED-REPORT LINE PER VEHICLE.
+001850* 2026-08-09   RT   RENAMED FROM P1 TO SPDCALC SO THIS PROGRAM
+001860*                   CAN BE CALLED FROM THE NEW BATCH DRIVER
+001870*                   WITHOUT COLLIDING WITH THE OTHER PROGRAMS
+001880*                   THAT WERE ALSO NAMED P1.
+001890* 2026-08-09   RT   ADDED ON SIZE ERROR TO THE SPEED DIVIDE -
+001892*                   AN OVERFLOW NOW LOGS THE FAILING VEHICLE TO
+001894*                   EXCEPT-LOG INSTEAD OF ABENDING THE RUN.
+001895* 2026-08-09   RT   A NEGATIVE DD OR DT (ODOMETER OR CLOCK ROLLED
+001896*                   BACKWARD BETWEEN THE TWO READINGS) NOW GOES
+001897*                   TO EXCEPT-LOG INSTEAD OF FEEDING THE DIVIDE AND
+001898*                   REPORTING A NEGATIVE SPEED AS IF IT WERE GOOD
+001899*                   DATA.
+001900* 2026-08-09   RT   VX IS COMPUTED IN M/S AS BEFORE, THEN
+001901*                   CONVERTED TO THE OUTPUT UNIT (M/S, KM/H OR
+001902*                   MPH) NAMED ON THE SPDUNIT CONTROL CARD -
+001903*                   INTERNATIONAL ROUTES DO NOT ALWAYS REPORT IN
+001904*                   METRIC.
+001905* 2026-08-09   RT   THE JOB NOW ACCUMULATES THE CONVERTED SPEEDS
+001906*                   AND WRITES THE RUNNING TOTAL, UNEDITED, TO A
+001907*                   SPD-CTL DATASET SO RECONCIL CAN TIE IT OUT
+001908*                   AGAINST THE OTHER CALCULATORS.
+001909* 2026-08-09   RT   PULLED THE DD/DT GUARDS, THE SPEED DIVIDE AND
+001910*                   THE UNIT CONVERSION OUT INTO THE SHARED
+001911*                   SPDCALC/SPDCALCP COPYBOOKS SO CUSTGRT'S COPY
+001912*                   OF THE SAME LOGIC CANNOT DRIFT OUT OF STEP
+001913*                   WITH THIS ONE AGAIN.
+001914* 2026-08-09   RT   ADDED A RUN HEADER (JOB NAME/RUN DATE-TIME/
+001916*                   OPERATOR ID) AT THE TOP OF SPEED-REPORT, BUILT
+001917*                   FROM THE SHARED RUNHDR/RUNHDRP COPYBOOKS.
+001920* 2026-08-09   RT   CONTROL TOTAL NOW ACCUMULATES THE RAW
+001921*                   SPDCALC-RESULT INSTEAD OF THE UNIT-CONVERTED
+001922*                   SPEED, SO RECONCIL'S TIE-OUT DOES NOT SWING
+001923*                   WITH WHATEVER SPDUNIT WAS SELECTED. ENDS
+001924*                   WITH GOBACK INSTEAD OF STOP RUN SO THE BATCH
+001925*                   DRIVER CAN CONTINUE ON TO THE REMAINING
+001926*                   CALLED STEPS.
+001927*----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DISPATCH-TRIPS  ASSIGN TO "DSPTRIPS"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT SPEED-REPORT    ASSIGN TO "SPEEDRPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+002910     SELECT EXCEPT-LOG      ASSIGN TO "SPDXLOG"
+002920         ORGANIZATION IS LINE SEQUENTIAL.
+002930     SELECT OPTIONAL UNIT-PARM ASSIGN TO "SPDUNIT"
+002940         ORGANIZATION IS LINE SEQUENTIAL.
+002950     SELECT SPD-CTL         ASSIGN TO "SPDCTL"
+002960         ORGANIZATION IS LINE SEQUENTIAL.
+003000*----------------------------------------------------------*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DISPATCH-TRIPS
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORD CONTAINS 80 CHARACTERS.
+003600 01  DTR-RECORD.
+003700     05  DTR-VEHICLE-ID      PIC X(06).
+003800     05  D1                  PIC S9(2)V9(2).
+003900     05  D2                  PIC S9(2)V99.
+004000     05  T1                  PIC S9(2)V9(2).
+004100     05  T2                  PIC S9(2)V99.
+004200     05  FILLER              PIC X(62).
+004300*
+004400 FD  SPEED-REPORT
+004500     LABEL RECORDS ARE STANDARD
+004600     RECORD CONTAINS 80 CHARACTERS.
+004700 01  SR-RECORD               PIC X(80).
+004750*
+004760 FD  EXCEPT-LOG
+004770     LABEL RECORDS ARE STANDARD
+004780     RECORD CONTAINS 80 CHARACTERS.
+004790 01  XL-RECORD               PIC X(80).
+004792*
+004793 FD  UNIT-PARM
+004794     LABEL RECORDS ARE STANDARD
+004795     RECORD CONTAINS 80 CHARACTERS.
+004796 01  UP-RECORD.
+004797     05  UP-UNIT             PIC X(01).
+004798     05  FILLER              PIC X(79).
+004799*
+004801 FD  SPD-CTL
+004802     LABEL RECORDS ARE STANDARD
+004803     RECORD CONTAINS 80 CHARACTERS.
+004804 01  CT-RECORD.
+004805     05  CT-PROGRAM-ID       PIC X(08).
+004806     05  CT-CONTROL-TOTAL    PIC S9(7)V99.
+004807     05  FILLER              PIC X(65).
+004808*----------------------------------------------------------*
+004900 WORKING-STORAGE SECTION.
+004950     COPY SPDCALC.
+004960     COPY RUNHDR.
+005270 01  WS-CONTROL-TOTAL        PIC S9(7)V99 VALUE ZERO.
+005300*
+005400 01  WS-SWITCHES.
+005500     05  WS-EOF-SW           PIC X(01) VALUE "N".
+005600         88  EOF-DISPATCH-TRIPS      VALUE "Y".
+005700     05  WS-SKIP-SW          PIC X(01) VALUE "N".
+005800         88  SKIP-RECORD             VALUE "Y".
+005900*
+006000 01  WS-SPEED-LINE.
+006100     05  FILLER              PIC X(08) VALUE "VEHICLE ".
+006200     05  WS-SL-VEHICLE-ID    PIC X(06).
+006300     05  FILLER              PIC X(15) VALUE " VELOCIDAD VX: ".
+006400     05  WS-SL-VX            PIC -(3)9.99.
+006450     05  FILLER              PIC X(01) VALUE SPACE.
+006500     05  WS-SL-UNIT-LABEL    PIC X(04).
+006600     05  FILLER              PIC X(43) VALUE SPACES.
+006700*
+006800 01  WS-SKIP-LINE.
+006900     05  FILLER              PIC X(08) VALUE "VEHICLE ".
+007000     05  WS-KL-VEHICLE-ID    PIC X(06).
+007100     05  FILLER              PIC X(46) VALUE
+007200         " SKIPPED - ZERO ELAPSED TIME (T1 = T2)".
+007300     05  FILLER              PIC X(20) VALUE SPACES.
+007310*
+007320 01  WS-EXCEPTION-LINE.
+007330     05  FILLER              PIC X(10) VALUE "EXCEPTION ".
+007340     05  WS-XL-VEHICLE-ID    PIC X(06).
+007350     05  FILLER              PIC X(04) VALUE " DD:".
+007360     05  WS-XL-DD            PIC S9(02)V99.
+007370     05  FILLER              PIC X(04) VALUE " DT:".
+007380     05  WS-XL-DT            PIC S9(02)V99.
+007390     05  FILLER              PIC X(48) VALUE SPACES.
+007392*
+007394 01  WS-NEGATIVE-LINE.
+007395     05  FILLER              PIC X(10) VALUE "NEGATIVE  ".
+007396     05  WS-NL-VEHICLE-ID    PIC X(06).
+007397     05  FILLER              PIC X(04) VALUE " DD:".
+007398     05  WS-NL-DD            PIC S9(02)V99.
+007399     05  FILLER              PIC X(04) VALUE " DT:".
+007400     05  WS-NL-DT            PIC S9(02)V99.
+007401     05  FILLER              PIC X(09) VALUE " ROLLBACK".
+007402     05  FILLER              PIC X(39) VALUE SPACES.
+007403*----------------------------------------------------------*
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007800     PERFORM 2000-PROCESS-TRIP THRU 2000-EXIT
+007900         UNTIL EOF-DISPATCH-TRIPS.
+008000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008100     GOBACK.
+008200*----------------------------------------------------------*
+008300* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+008400*----------------------------------------------------------*
+008500 1000-INITIALIZE.
+008600     OPEN INPUT DISPATCH-TRIPS.
+008700     OPEN OUTPUT SPEED-REPORT.
+008750     OPEN OUTPUT EXCEPT-LOG.
+008755     OPEN OUTPUT SPD-CTL.
+008760     PERFORM 1050-READ-UNIT-PARM THRU 1050-EXIT.
+008770     PERFORM 1060-PRINT-RUN-HEADER THRU 1060-EXIT.
+008800     PERFORM 2100-READ-TRIP THRU 2100-EXIT.
+008900 1000-EXIT.
+009000     EXIT.
+009010*----------------------------------------------------------*
+009020* 1050-READ-UNIT-PARM - GET THE OUTPUT UNIT FROM ITS CONTROL
+009030*                       CARD (M/S IS THE DEFAULT IF ABSENT)
+009040*----------------------------------------------------------*
+009050 1050-READ-UNIT-PARM.
+009060     OPEN INPUT UNIT-PARM.
+009070     READ UNIT-PARM
+009080         AT END
+009090             CONTINUE
+009100         NOT AT END
+009110             MOVE UP-UNIT TO WS-OUTPUT-UNIT
+009120     END-READ.
+009130     CLOSE UNIT-PARM.
+009140 1050-EXIT.
+009150     EXIT.
+009160*----------------------------------------------------------*
+009170* 1060-PRINT-RUN-HEADER - JOB NAME/RUN DATE-TIME/OPERATOR ID
+009180*----------------------------------------------------------*
+009190 1060-PRINT-RUN-HEADER.
+009200     MOVE "SPDCALC" TO RUNHDR-JOB-NAME.
+009210     PERFORM RUNHDR-BUILD THRU RUNHDR-BUILD-EXIT.
+009220     MOVE RUNHDR-LINE-1 TO SR-RECORD.
+009230     WRITE SR-RECORD.
+009240     MOVE RUNHDR-LINE-2 TO SR-RECORD.
+009250     WRITE SR-RECORD.
+009260 1060-EXIT.
+009270     EXIT.
+009280*----------------------------------------------------------*
+009290* 2000-PROCESS-TRIP - COMPUTE THE AVERAGE SPEED FOR ONE TRIP
+009300*----------------------------------------------------------*
+009400 2000-PROCESS-TRIP.
+009500     MOVE "N" TO WS-SKIP-SW.
+009550     PERFORM SPDCALC-COMPUTE THRU SPDCALC-COMPUTE-EXIT.
+009600     EVALUATE TRUE
+009700         WHEN SPDCALC-SKIP-ZERO
+009900             SET SKIP-RECORD TO TRUE
+010000             MOVE SPACES TO SR-RECORD
+010100             MOVE DTR-VEHICLE-ID TO WS-KL-VEHICLE-ID
+010200             MOVE WS-SKIP-LINE TO SR-RECORD
+010300             WRITE SR-RECORD
+010350         WHEN SPDCALC-SKIP-NEGATIVE
+010360             SET SKIP-RECORD TO TRUE
+010370             PERFORM 2910-WRITE-NEGATIVE THRU 2910-EXIT
+010380         WHEN SPDCALC-SKIP-OVERFLOW
+010390             PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+010500         WHEN OTHER
+010550             PERFORM SPDCALC-CONVERT-UNITS THRU
+010551                 SPDCALC-CONVERT-UNITS-EXIT
+010600             MOVE SPACES TO SR-RECORD
+010700             MOVE DTR-VEHICLE-ID TO WS-SL-VEHICLE-ID
+010800             MOVE SPDCALC-CONVERTED TO WS-SL-VX
+010810             MOVE SPDCALC-UNIT-LABEL TO WS-SL-UNIT-LABEL
+010900             MOVE WS-SPEED-LINE TO SR-RECORD
+010950             WRITE SR-RECORD
+010960             ADD SPDCALC-RESULT TO WS-CONTROL-TOTAL
+011000     END-EVALUATE.
+011200     PERFORM 2100-READ-TRIP THRU 2100-EXIT.
+011300 2000-EXIT.
+011400     EXIT.
+011423*----------------------------------------------------------*
+011424* 2900-WRITE-EXCEPTION - LOG THE FAILING TRIP TO EXCEPT-LOG
+011425*----------------------------------------------------------*
+011440 2900-WRITE-EXCEPTION.
+011450     MOVE DTR-VEHICLE-ID TO WS-XL-VEHICLE-ID.
+011460     MOVE DD TO WS-XL-DD.
+011470     MOVE DT TO WS-XL-DT.
+011480     MOVE WS-EXCEPTION-LINE TO XL-RECORD.
+011490     WRITE XL-RECORD.
+011495 2900-EXIT.
+011499     EXIT.
+011500*----------------------------------------------------------*
+011510* 2910-WRITE-NEGATIVE - LOG A NEGATIVE DD OR DT (THE ODOMETER OR
+011520*                       CLOCK READING WENT BACKWARD BETWEEN THE
+011530*                       TWO READINGS) TO EXCEPT-LOG INSTEAD OF
+011540*                       FEEDING IT TO THE SPEED DIVIDE
+011550*----------------------------------------------------------*
+011560 2910-WRITE-NEGATIVE.
+011570     MOVE DTR-VEHICLE-ID TO WS-NL-VEHICLE-ID.
+011580     MOVE DD TO WS-NL-DD.
+011590     MOVE DT TO WS-NL-DT.
+011600     MOVE WS-NEGATIVE-LINE TO XL-RECORD.
+011610     WRITE XL-RECORD.
+011620 2910-EXIT.
+011630     EXIT.
+011640*----------------------------------------------------------*
+011650* 2100-READ-TRIP - READ THE NEXT DISPATCH TRIP RECORD
+011700*----------------------------------------------------------*
+011800 2100-READ-TRIP.
+011900     READ DISPATCH-TRIPS
+012000         AT END
+012100             SET EOF-DISPATCH-TRIPS TO TRUE
+012200     END-READ.
+012300 2100-EXIT.
+012400     EXIT.
+012500*----------------------------------------------------------*
+012600* 9000-TERMINATE - CLOSE THE FILES
+012700*----------------------------------------------------------*
+012800 9000-TERMINATE.
+012810     MOVE SPACES TO CT-RECORD.
+012820     MOVE "SPDCALC"  TO CT-PROGRAM-ID.
+012830     MOVE WS-CONTROL-TOTAL TO CT-CONTROL-TOTAL.
+012840     WRITE CT-RECORD.
+012900     CLOSE DISPATCH-TRIPS.
+013000     CLOSE SPEED-REPORT.
+013050     CLOSE EXCEPT-LOG.
+013060     CLOSE SPD-CTL.
+013100 9000-EXIT.
+013200     EXIT.
+013300*----------------------------------------------------------*
+013400     COPY SPDCALCP.
+013500     COPY RUNHDRP.
