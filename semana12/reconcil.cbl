@@ -0,0 +1,226 @@
+000100 IDENTIFICATION DIVISION.
+000200*----------------------------------------------------------*
+000300 PROGRAM-ID.     RECONCIL.
+000400 AUTHOR.         R TORRES.
+000500 INSTALLATION.   DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000* DATE        INIT  DESCRIPTION
+001100* 2026-08-09   RT   INITIAL VERSION - TIES OUT THE CONTROL
+001200*                   TOTALS WRITTEN BY SUMCALC, SPDCALC AND
+001300*                   FACTSER AGAINST AN EXTERNALLY SUPPLIED
+001400*                   CONTROL-TOTAL FILE AND PRINTS A RECONCIL-
+001500*                   IATION REPORT. A NONZERO RETURN-CODE IS SET
+001600*                   WHEN THE TWO SIDES DO NOT AGREE SO THE
+001700*                   SCHEDULING JCL CAN COND OFF IT.
+001750* 2026-08-09   RT   WIDENED FC-CONTROL-TOTAL/WS-FAC-TOTAL (AND THE
+001760*                   ACTUAL/VARIANCE WORKING FIELDS AND PRINT
+001770*                   LINES THAT FLOW FROM THEM) TO MATCH FACTSER'S
+001780*                   8-DIGIT WS-GRAND-SUMATORIA, SO A LARGE SERIES
+001790*                   RUN CANNOT LOSE ITS HIGH-ORDER DIGIT BEFORE
+001795*                   THE TIE-OUT EVER SEES IT. ENDS WITH GOBACK
+001796*                   INSTEAD OF STOP RUN SO THE BATCH DRIVER CAN
+001797*                   CONTINUE PAST THIS STEP.
+001800*----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT SUM-CTL      ASSIGN TO "SUMCTL"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT SPD-CTL      ASSIGN TO "SPDCTL"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT FAC-CTL      ASSIGN TO "FACCTL"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT EXT-CTL      ASSIGN TO "EXTCTL"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT RECON-RPT    ASSIGN TO "RECONRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500*----------------------------------------------------------*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  SUM-CTL
+003900     LABEL RECORDS ARE STANDARD
+004000     RECORD CONTAINS 80 CHARACTERS.
+004100 01  SC-RECORD.
+004200     05  SC-PROGRAM-ID       PIC X(08).
+004300     05  SC-CONTROL-TOTAL    PIC S9(7)V99.
+004400     05  FILLER              PIC X(65).
+004500*
+004600 FD  SPD-CTL
+004700     LABEL RECORDS ARE STANDARD
+004800     RECORD CONTAINS 80 CHARACTERS.
+004900 01  SP-RECORD.
+005000     05  SP-PROGRAM-ID       PIC X(08).
+005100     05  SP-CONTROL-TOTAL    PIC S9(7)V99.
+005200     05  FILLER              PIC X(65).
+005300*
+005400 FD  FAC-CTL
+005500     LABEL RECORDS ARE STANDARD
+005600     RECORD CONTAINS 80 CHARACTERS.
+005700 01  FC-RECORD.
+005800     05  FC-PROGRAM-ID       PIC X(08).
+005900     05  FC-CONTROL-TOTAL    PIC S9(8)V99.
+006000     05  FILLER              PIC X(64).
+006100*
+006200 FD  EXT-CTL
+006300     LABEL RECORDS ARE STANDARD
+006400     RECORD CONTAINS 80 CHARACTERS.
+006500 01  XT-RECORD.
+006600     05  XT-SOURCE-ID        PIC X(08).
+006700     05  XT-EXPECTED-TOTAL   PIC S9(7)V99.
+006800     05  FILLER              PIC X(65).
+006900*
+007000 FD  RECON-RPT
+007100     LABEL RECORDS ARE STANDARD
+007200     RECORD CONTAINS 80 CHARACTERS.
+007300 01  RR-RECORD               PIC X(80).
+007400*----------------------------------------------------------*
+007500 WORKING-STORAGE SECTION.
+007600 01  WS-SUM-TOTAL            PIC S9(7)V99 VALUE ZERO.
+007700 01  WS-SPD-TOTAL            PIC S9(7)V99 VALUE ZERO.
+007800 01  WS-FAC-TOTAL            PIC S9(8)V99 VALUE ZERO.
+007900 01  WS-EXPECTED-TOTAL       PIC S9(7)V99 VALUE ZERO.
+008000 01  WS-ACTUAL-TOTAL         PIC S9(8)V99 VALUE ZERO.
+008100 01  WS-VARIANCE             PIC S9(8)V99 VALUE ZERO.
+008200*
+008300 01  WS-BALANCE-SW           PIC X(01) VALUE "N".
+008400     88  IN-BALANCE                  VALUE "Y".
+008500*
+008600 01  WS-REPORT-HEADER.
+008700     05  FILLER              PIC X(30) VALUE
+008800         "CONTROL TOTAL RECONCILIATION".
+008900     05  FILLER              PIC X(50) VALUE SPACES.
+009000*
+009100 01  WS-DETAIL-LINE.
+009200     05  FILLER              PIC X(16) VALUE SPACES.
+009300     05  WS-DL-PROGRAM-ID    PIC X(08).
+009400     05  FILLER              PIC X(08) VALUE " TOTAL:".
+009500     05  WS-DL-TOTAL         PIC -(7)9.99.
+009600     05  FILLER              PIC X(37) VALUE SPACES.
+009700*
+009800 01  WS-ACTUAL-LINE.
+009900     05  FILLER              PIC X(16) VALUE "ACTUAL TOTAL:".
+010000     05  WS-AL-TOTAL         PIC -(7)9.99.
+010100     05  FILLER              PIC X(53) VALUE SPACES.
+010200*
+010300 01  WS-EXPECTED-LINE.
+010400     05  FILLER              PIC X(16) VALUE "EXPECTED TOTAL:".
+010500     05  WS-EL-TOTAL         PIC -(6)9.99.
+010600     05  FILLER              PIC X(54) VALUE SPACES.
+010700*
+010800 01  WS-RESULT-LINE.
+010900     05  FILLER              PIC X(16) VALUE "RESULT:".
+011000     05  WS-RL-STATUS        PIC X(16).
+011100     05  FILLER              PIC X(08) VALUE " DIFF:".
+011200     05  WS-RL-VARIANCE      PIC -(7)9.99.
+011300     05  FILLER              PIC X(33) VALUE SPACES.
+011400*----------------------------------------------------------*
+011500 PROCEDURE DIVISION.
+011600 0000-MAINLINE.
+011700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011800     PERFORM 2000-READ-TOTALS THRU 2000-EXIT.
+011900     PERFORM 3000-COMPARE-TOTALS THRU 3000-EXIT.
+012000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012100     GOBACK.
+012200*----------------------------------------------------------*
+012300* 1000-INITIALIZE - OPEN THE CONTROL-TOTAL FILES AND THE
+012400*                   REPORT, THEN PRINT ITS HEADER
+012500*----------------------------------------------------------*
+012600 1000-INITIALIZE.
+012700     OPEN INPUT SUM-CTL.
+012800     OPEN INPUT SPD-CTL.
+012900     OPEN INPUT FAC-CTL.
+013000     OPEN INPUT EXT-CTL.
+013100     OPEN OUTPUT RECON-RPT.
+013200     MOVE WS-REPORT-HEADER TO RR-RECORD.
+013300     WRITE RR-RECORD.
+013400 1000-EXIT.
+013500     EXIT.
+013600*----------------------------------------------------------*
+013700* 2000-READ-TOTALS - READ EACH CALCULATOR'S CONTROL TOTAL AND
+013800*                    THE EXTERNALLY SUPPLIED EXPECTED TOTAL,
+013900*                    PRINTING A DETAIL LINE FOR EACH ONE
+014000*----------------------------------------------------------*
+014100 2000-READ-TOTALS.
+014200     READ SUM-CTL
+014300         AT END
+014400             MOVE ZERO TO SC-CONTROL-TOTAL
+014500     END-READ.
+014600     MOVE SC-CONTROL-TOTAL TO WS-SUM-TOTAL.
+014700     MOVE "SUMCALC" TO WS-DL-PROGRAM-ID.
+014800     MOVE WS-SUM-TOTAL TO WS-DL-TOTAL.
+014900     MOVE WS-DETAIL-LINE TO RR-RECORD.
+015000     WRITE RR-RECORD.
+015100*
+015200     READ SPD-CTL
+015300         AT END
+015400             MOVE ZERO TO SP-CONTROL-TOTAL
+015500     END-READ.
+015600     MOVE SP-CONTROL-TOTAL TO WS-SPD-TOTAL.
+015700     MOVE "SPDCALC" TO WS-DL-PROGRAM-ID.
+015800     MOVE WS-SPD-TOTAL TO WS-DL-TOTAL.
+015900     MOVE WS-DETAIL-LINE TO RR-RECORD.
+016000     WRITE RR-RECORD.
+016100*
+016200     READ FAC-CTL
+016300         AT END
+016400             MOVE ZERO TO FC-CONTROL-TOTAL
+016500     END-READ.
+016600     MOVE FC-CONTROL-TOTAL TO WS-FAC-TOTAL.
+016700     MOVE "FACTSER" TO WS-DL-PROGRAM-ID.
+016800     MOVE WS-FAC-TOTAL TO WS-DL-TOTAL.
+016900     MOVE WS-DETAIL-LINE TO RR-RECORD.
+017000     WRITE RR-RECORD.
+017100*
+017200     READ EXT-CTL
+017300         AT END
+017400             MOVE ZERO TO XT-EXPECTED-TOTAL
+017500     END-READ.
+017600     MOVE XT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL.
+017700 2000-EXIT.
+017800     EXIT.
+017900*----------------------------------------------------------*
+018000* 3000-COMPARE-TOTALS - SUM THE THREE CALCULATORS' TOTALS,
+018100*                       COMPARE TO THE EXPECTED TOTAL, AND
+018200*                       FLAG AN OUT-OF-BALANCE CONDITION
+018300*----------------------------------------------------------*
+018400 3000-COMPARE-TOTALS.
+018500     COMPUTE WS-ACTUAL-TOTAL =
+018600         WS-SUM-TOTAL + WS-SPD-TOTAL + WS-FAC-TOTAL.
+018700     COMPUTE WS-VARIANCE = WS-ACTUAL-TOTAL - WS-EXPECTED-TOTAL.
+018800     MOVE WS-ACTUAL-TOTAL TO WS-AL-TOTAL.
+018900     MOVE WS-ACTUAL-LINE TO RR-RECORD.
+019000     WRITE RR-RECORD.
+019100     MOVE WS-EXPECTED-TOTAL TO WS-EL-TOTAL.
+019200     MOVE WS-EXPECTED-LINE TO RR-RECORD.
+019300     WRITE RR-RECORD.
+019400     IF WS-VARIANCE = ZERO
+019500         SET IN-BALANCE TO TRUE
+019600         MOVE "IN BALANCE" TO WS-RL-STATUS
+019700     ELSE
+019800         MOVE "OUT OF BALANCE" TO WS-RL-STATUS
+019900     END-IF.
+020000     MOVE WS-VARIANCE TO WS-RL-VARIANCE.
+020100     MOVE WS-RESULT-LINE TO RR-RECORD.
+020200     WRITE RR-RECORD.
+020300 3000-EXIT.
+020400     EXIT.
+020500*----------------------------------------------------------*
+020600* 9000-TERMINATE - CLOSE THE FILES AND SET THE RETURN CODE
+020700*----------------------------------------------------------*
+020800 9000-TERMINATE.
+020900     IF NOT IN-BALANCE
+021000         MOVE 16 TO RETURN-CODE
+021100     END-IF.
+021200     CLOSE SUM-CTL.
+021300     CLOSE SPD-CTL.
+021400     CLOSE FAC-CTL.
+021500     CLOSE EXT-CTL.
+021600     CLOSE RECON-RPT.
+021700 9000-EXIT.
+021800     EXIT.
