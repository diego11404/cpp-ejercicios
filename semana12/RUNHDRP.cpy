@@ -0,0 +1,23 @@
+000100*----------------------------------------------------------*
+000200* RUNHDRP.CPY - SHARED RUN-HEADER BUILD PARAGRAPH. CALLER MUST
+000300*               MOVE ITS OWN PROGRAM NAME TO RUNHDR-JOB-NAME
+000400*               (AND, IF IT WANTS A DIFFERENT OPERATOR ID,
+000500*               RUNHDR-OPERATOR-ID) BEFORE PERFORMING
+000600*               RUNHDR-BUILD THRU RUNHDR-BUILD-EXIT. THE
+000700*               CALLER THEN DISPLAYS/WRITES RUNHDR-LINE-1 AND
+000800*               RUNHDR-LINE-2 TO WHATEVER FILE IT OWNS.
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION
+001100* 2026-08-09   RT   INITIAL VERSION - PULLED OUT OF SUMCALC
+001200*                   (P1.CBL) SO ALL FIVE PROGRAMS BUILD THE
+001300*                   SAME RUN DATE/TIME HEADER LINE.
+001400*----------------------------------------------------------*
+001500 RUNHDR-BUILD.
+001600     ACCEPT RUNHDR-DATE FROM DATE YYYYMMDD.
+001700     ACCEPT RUNHDR-TIME FROM TIME.
+001800     MOVE RUNHDR-DATE TO RUNHDR-RUN-DATE.
+001900     MOVE RUNHDR-TIME(1:2) TO RUNHDR-RUN-TIME-HH.
+002000     MOVE RUNHDR-TIME(3:2) TO RUNHDR-RUN-TIME-MM.
+002100     MOVE RUNHDR-TIME(5:2) TO RUNHDR-RUN-TIME-SS.
+002200 RUNHDR-BUILD-EXIT.
+002300     EXIT.
