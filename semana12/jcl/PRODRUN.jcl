@@ -0,0 +1,84 @@
+//PRODRUN  JOB (ACCTG),'OVERNIGHT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT SCHEDULE FOR THE SUM, SPEED, SERIES, CUSTOMER
+//* GREETING AND ACCUMULATOR PROGRAMS, FOLLOWED BY THE CONTROL-
+//* TOTAL RECONCILIATION. EACH PROGRAM RUNS AS ITS OWN STEP SO
+//* OPERATIONS CAN COND AROUND A FAILING STEP AND RERUN IT ALONE
+//* INSTEAD OF RESUBMITTING THE WHOLE DRVJOB DRIVER STEP.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUMCALC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANPAIR DD DSN=PROD.BATCH.TRANPAIR,DISP=SHR
+//SUMRPT   DD DSN=PROD.BATCH.SUMRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SUMCTL   DD DSN=PROD.BATCH.SUMCTL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SPDCALC,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DSPTRIPS DD DSN=PROD.BATCH.DSPTRIPS,DISP=SHR
+//SPEEDRPT DD DSN=PROD.BATCH.SPEEDRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SPDXLOG  DD DSN=PROD.BATCH.SPDXLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SPDUNIT  DD DSN=PROD.BATCH.SPDUNIT,DISP=SHR
+//SPDCTL   DD DSN=PROD.BATCH.SPDCTL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=FACTSER,
+//             COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTSER  DD DSN=PROD.BATCH.ACCTSER,DISP=SHR
+//FACXLOG  DD DSN=PROD.BATCH.FACXLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//* FACCKIN IS LAST RUN'S CHECKPOINT, FACCKOT IS THIS RUN'S - KEPT AS
+//* TWO SEPARATE GENERATIONS SO WRITING THIS RUN'S CHECKPOINT CANNOT
+//* DESTROY THE ONE A RESTART NEEDS TO READ. OPERATIONS PROMOTES
+//* FACCKPT.NEW TO FACCKPT.OLD BEFORE THE NEXT RUN.
+//FACCKIN  DD DSN=PROD.BATCH.FACCKPT.OLD,DISP=SHR
+//FACCKOT  DD DSN=PROD.BATCH.FACCKPT.NEW,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//FACCTL   DD DSN=PROD.BATCH.FACCTL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//FACTRMAU DD DSN=PROD.BATCH.FACTRMAU,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//FACHWM   DD DSN=PROD.BATCH.FACHWM,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CUSTGRT,
+//             COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CUSTMSTR DD DSN=PROD.BATCH.CUSTMSTR,DISP=SHR
+//SPDUNIT  DD DSN=PROD.BATCH.SPDUNIT,DISP=SHR
+//RUNMODE  DD DSN=PROD.BATCH.RUNMODE,DISP=SHR
+//SPDINPUT DD DSN=PROD.BATCH.SPDINPUT,DISP=SHR
+//SUMPAIRS DD DSN=PROD.BATCH.SUMPAIRS,DISP=SHR
+//PAIRSRPT DD DSN=PROD.BATCH.PAIRSRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//LASTSEQN DD DSN=PROD.BATCH.LASTSEQN,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=ACCUM,
+//             COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030),
+//             (4,GE,STEP040))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCUMPRM DD DSN=PROD.BATCH.ACCUMPRM,DISP=SHR
+//ACCUMRPT DD DSN=PROD.BATCH.ACCUMRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=RECONCIL,
+//             COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030),
+//             (4,GE,STEP040),(4,GE,STEP050))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SUMCTL   DD DSN=PROD.BATCH.SUMCTL,DISP=SHR
+//SPDCTL   DD DSN=PROD.BATCH.SPDCTL,DISP=SHR
+//FACCTL   DD DSN=PROD.BATCH.FACCTL,DISP=SHR
+//EXTCTL   DD DSN=PROD.BATCH.EXTCTL,DISP=SHR
+//RECONRPT DD DSN=PROD.BATCH.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
