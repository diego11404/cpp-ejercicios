@@ -0,0 +1,42 @@
+//DRVJOB   JOB (ACCTG),'BATCH DRIVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE SUM, SPEED AND SERIES CALCULATORS, THEN THE CONTROL-
+//* TOTAL RECONCILIATION, IN ONE JOB STEP VIA THE BATDRV DRIVER
+//* PROGRAM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BATDRV
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANPAIR DD DSN=PROD.BATCH.TRANPAIR,DISP=SHR
+//SUMRPT   DD DSN=PROD.BATCH.SUMRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SUMCTL   DD DSN=PROD.BATCH.SUMCTL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//DSPTRIPS DD DSN=PROD.BATCH.DSPTRIPS,DISP=SHR
+//SPEEDRPT DD DSN=PROD.BATCH.SPEEDRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SPDXLOG  DD DSN=PROD.BATCH.SPDXLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SPDUNIT  DD DSN=PROD.BATCH.SPDUNIT,DISP=SHR
+//SPDCTL   DD DSN=PROD.BATCH.SPDCTL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//ACCTSER  DD DSN=PROD.BATCH.ACCTSER,DISP=SHR
+//FACXLOG  DD DSN=PROD.BATCH.FACXLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//* FACCKIN IS LAST RUN'S CHECKPOINT, FACCKOT IS THIS RUN'S - KEPT AS
+//* TWO SEPARATE GENERATIONS SO WRITING THIS RUN'S CHECKPOINT CANNOT
+//* DESTROY THE ONE A RESTART NEEDS TO READ. OPERATIONS PROMOTES
+//* FACCKPT.NEW TO FACCKPT.OLD BEFORE THE NEXT RUN.
+//FACCKIN  DD DSN=PROD.BATCH.FACCKPT.OLD,DISP=SHR
+//FACCKOT  DD DSN=PROD.BATCH.FACCKPT.NEW,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//FACCTL   DD DSN=PROD.BATCH.FACCTL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//FACTRMAU DD DSN=PROD.BATCH.FACTRMAU,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//FACHWM   DD DSN=PROD.BATCH.FACHWM,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//EXTCTL   DD DSN=PROD.BATCH.EXTCTL,DISP=SHR
+//RECONRPT DD DSN=PROD.BATCH.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
