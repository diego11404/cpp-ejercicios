@@ -0,0 +1,51 @@
+000100*----------------------------------------------------------*
+000200* SPDCALCP.CPY - SHARED DISTANCE/TIME COMPUTATION LOGIC. THE
+000300*                CALLING PROGRAM PERFORMS SPDCALC-COMPUTE
+000400*                THRU SPDCALC-COMPUTE-EXIT, THEN CHECKS
+000500*                SPDCALC-SW (SEE SPDCALC.CPY) TO DECIDE HOW
+000600*                TO REPORT THE RESULT - OK, ZERO ELAPSED
+000700*                TIME, A NEGATIVE DD OR DT, OR AN OVERFLOW.
+000800*                A GOOD RESULT IS THEN CONVERTED TO THE
+000900*                SELECTED OUTPUT UNIT BY PERFORMING
+001000*                SPDCALC-CONVERT-UNITS THRU
+001100*                SPDCALC-CONVERT-UNITS-EXIT.
+001200*----------------------------------------------------------*
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-09   RT   INITIAL VERSION - PULLED OUT OF SPDCALC
+001500*                   (P2.CBL) AND CUSTGRT (EJER2.CBL) SO THE
+001600*                   ZERO-ELAPSED-TIME GUARD, THE NEGATIVE-
+001700*                   DD/DT VALIDATION AND THE UNIT CONVERSION
+001800*                   ARE MAINTAINED IN ONE PLACE.
+001900*----------------------------------------------------------*
+002000 SPDCALC-COMPUTE.
+002100     SET SPDCALC-OK TO TRUE.
+002200     SUBTRACT D1 FROM D2 GIVING DD.
+002300     SUBTRACT T1 FROM T2 GIVING DT.
+002400     IF DT = ZERO
+002500         SET SPDCALC-SKIP-ZERO TO TRUE
+002600     ELSE IF DD < ZERO OR DT < ZERO
+002700         SET SPDCALC-SKIP-NEGATIVE TO TRUE
+002800     ELSE
+002900         DIVIDE DD BY DT GIVING SPDCALC-RESULT
+003000             ON SIZE ERROR
+003100                 SET SPDCALC-SKIP-OVERFLOW TO TRUE
+003200         END-DIVIDE
+003300     END-IF.
+003400 SPDCALC-COMPUTE-EXIT.
+003500     EXIT.
+003600*----------------------------------------------------------*
+003700 SPDCALC-CONVERT-UNITS.
+003800     EVALUATE TRUE
+003900         WHEN UNIT-KMH
+004000             COMPUTE SPDCALC-CONVERTED = SPDCALC-RESULT * 3.6
+004100             MOVE "km/h" TO SPDCALC-UNIT-LABEL
+004200         WHEN UNIT-MPH
+004300             COMPUTE SPDCALC-CONVERTED =
+004400                 SPDCALC-RESULT * 2.23694
+004500             MOVE "mph " TO SPDCALC-UNIT-LABEL
+004600         WHEN OTHER
+004700             MOVE SPDCALC-RESULT TO SPDCALC-CONVERTED
+004800             MOVE "m/s " TO SPDCALC-UNIT-LABEL
+004900     END-EVALUATE.
+005000 SPDCALC-CONVERT-UNITS-EXIT.
+005100     EXIT.
