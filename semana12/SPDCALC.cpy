@@ -0,0 +1,31 @@
+000100*----------------------------------------------------------*
+000200* SPDCALC.CPY - SHARED DISTANCE/TIME WORKING-STORAGE FIELDS
+000300*               USED BY BOTH THE SPEED CALCULATOR (SPDCALC)
+000400*               AND THE CUSTOMER GREETING PROGRAM'S SPEED
+000500*               EXERCISE (CUSTGRT) SO A FIX TO THE GUARDS OR
+000600*               THE UNIT CONVERSION ONLY HAS TO BE MADE ONCE
+000700*               INSTEAD OF DRIFTING BETWEEN TWO COPIES.
+000800*----------------------------------------------------------*
+000900* DATE        INIT  DESCRIPTION
+001000* 2026-08-09   RT   INITIAL VERSION - PULLED OUT OF SPDCALC
+001100*                   (P2.CBL) AND CUSTGRT (EJER2.CBL), WHICH
+001200*                   HAD BEEN CARRYING TWO DRIFTING COPIES OF
+001300*                   THE SAME DD/DT/UNIT-CONVERSION FIELDS.
+001400*----------------------------------------------------------*
+001500 01  DD                      PIC S9(2)V99.
+001600 01  DT                      PIC S9(2)V99.
+001700*
+001800 01  SPDCALC-RESULT          PIC S9(3)V99.
+001900 01  SPDCALC-CONVERTED       PIC S9(4)V99.
+002000 01  SPDCALC-UNIT-LABEL      PIC X(04).
+002100*
+002200 01  WS-OUTPUT-UNIT          PIC X(01) VALUE "M".
+002300     88  UNIT-MPS                    VALUE "M".
+002400     88  UNIT-KMH                    VALUE "K".
+002500     88  UNIT-MPH                    VALUE "P".
+002600*
+002700 01  SPDCALC-SW              PIC X(01) VALUE "O".
+002800     88  SPDCALC-OK                  VALUE "O".
+002900     88  SPDCALC-SKIP-ZERO           VALUE "Z".
+003000     88  SPDCALC-SKIP-NEGATIVE       VALUE "N".
+003100     88  SPDCALC-SKIP-OVERFLOW       VALUE "X".
