@@ -0,0 +1,67 @@
+000100 IDENTIFICATION DIVISION.
+000200*----------------------------------------------------------*
+000300 PROGRAM-ID.     BATDRV.
+000400 AUTHOR.         R TORRES.
+000500 INSTALLATION.   DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000* DATE        INIT  DESCRIPTION
+001100* 2026-08-09   RT   INITIAL VERSION - CALLS THE SUM, SPEED AND
+001200*                   SERIES CALCULATORS AS SUBPROGRAMS SO ALL
+001300*                   THREE RUN IN ONE JOB STEP INSTEAD OF THREE
+001400*                   SEPARATE AD HOC EXECUTIONS.
+001450* 2026-08-09   RT   ADDED A FOURTH STEP THAT CALLS RECONCIL TO
+001460*                   TIE OUT THE THREE CALCULATORS' CONTROL
+001470*                   TOTALS AGAINST THE EXTERNAL CONTROL FILE
+001480*                   ONCE THEY HAVE ALL RUN.
+001500*----------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000*----------------------------------------------------------*
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-SUBPROGRAM-NAMES.
+002400     05  WS-SUMCALC-NAME     PIC X(08) VALUE "SUMCALC".
+002500     05  WS-SPDCALC-NAME     PIC X(08) VALUE "SPDCALC".
+002600     05  WS-FACTSER-NAME     PIC X(08) VALUE "FACTSER".
+002650     05  WS-RECONCIL-NAME    PIC X(08) VALUE "RECONCIL".
+002700*----------------------------------------------------------*
+002800 PROCEDURE DIVISION.
+002900 0000-MAINLINE.
+003000     PERFORM 1000-RUN-SUM-CALC THRU 1000-EXIT.
+003100     PERFORM 2000-RUN-SPEED-CALC THRU 2000-EXIT.
+003200     PERFORM 3000-RUN-SERIES-CALC THRU 3000-EXIT.
+003250     PERFORM 4000-RUN-RECONCIL THRU 4000-EXIT.
+003300     STOP RUN.
+003400*----------------------------------------------------------*
+003500* 1000-RUN-SUM-CALC - CALL THE SUM CALCULATOR
+003600*----------------------------------------------------------*
+003700 1000-RUN-SUM-CALC.
+003800     CALL WS-SUMCALC-NAME.
+003900 1000-EXIT.
+004000     EXIT.
+004100*----------------------------------------------------------*
+004200* 2000-RUN-SPEED-CALC - CALL THE SPEED CALCULATOR
+004300*----------------------------------------------------------*
+004400 2000-RUN-SPEED-CALC.
+004500     CALL WS-SPDCALC-NAME.
+004600 2000-EXIT.
+004700     EXIT.
+004800*----------------------------------------------------------*
+004900* 3000-RUN-SERIES-CALC - CALL THE FACTORIAL/SERIES CALCULATOR
+005000*----------------------------------------------------------*
+005100 3000-RUN-SERIES-CALC.
+005200     CALL WS-FACTSER-NAME.
+005300 3000-EXIT.
+005400     EXIT.
+005500*----------------------------------------------------------*
+005600* 4000-RUN-RECONCIL - CALL THE CONTROL-TOTAL RECONCILIATION
+005700*----------------------------------------------------------*
+005800 4000-RUN-RECONCIL.
+005900     CALL WS-RECONCIL-NAME.
+006000 4000-EXIT.
+006100     EXIT.
