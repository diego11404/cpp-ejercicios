@@ -1,28 +1,235 @@
-IDENTIFICATION DIVISION. 
-*>division de identificacion de programa 
-PROGRAM-ID. P1. 
-ENVIRONMENT DIVISION. 
-*>division de entorno: recursos del computador 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-01  NUMERO1     PIC S9(2)V9(2) VALUE 10.16. 
-01  NUMERO2     PIC S9(2)V99 VALUE -20. 
-01  RESULTADO   PIC S9(3)V99 VALUE 20. 
-01  CONT        PIC 99 VALUE 10. 
-*>especificacion de variables de locales, 
-*>de archivos(Planos,PDS o VSAM) y BD(db2, oracle, sql) 
-PROCEDURE DIVISION. 
-principal. 
-*>procedimiento principal 
-DISPLAY "Ingrese n1". 
-*>ACCEPT NUMERO1. 
-DISPLAY "Ingrese n2". 
-*>ACCEPT NUMERO2. 
-COMPUTE RESULTADO= NUMERO1+NUMERO2. 
-DISPLAY NUMERO1. 
-DISPLAY NUMERO2. 
-DISPLAY RESULTADO. 
-*>PERFORM mensaje CONT TIMES. 
-STOP RUN. 
-mensaje. 
-DISPLAY "Mainframe 2017-2". 
+000100 IDENTIFICATION DIVISION.
+000200*----------------------------------------------------------*
+000300 PROGRAM-ID.     SUMCALC.
+000400 AUTHOR.         R TORRES.
+000500 INSTALLATION.   DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.   2017-09-04.
+000700 DATE-COMPILED.
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000* DATE        INIT  DESCRIPTION
+001100* 2017-09-04   RT   INITIAL VERSION - TWO HARDCODED NUMBERS.
+001200* 2026-08-09   RT   READ NUMERO1/NUMERO2 PAIRS FROM A BATCH
+001300*                   TRANSACTION FILE AND PRODUCE ONE RESULTADO
+001400*                   LINE PER PAIR PLUS A TRAILER CONTROL TOTAL.
+001450* 2026-08-09   RT   TURNED THE OLD UNREACHABLE "MAINFRAME
+001460*                   2017-2" BANNER INTO A REAL RUN HEADER -
+001470*                   JOB NAME, RUN DATE/TIME AND OPERATOR ID -
+001480*                   PRINTED AT THE TOP OF THE SUM-RPT REPORT.
+001490* 2026-08-09   RT   RENAMED FROM P1 TO SUMCALC SO THIS PROGRAM
+001491*                   CAN BE CALLED FROM THE NEW BATCH DRIVER
+001492*                   WITHOUT COLLIDING WITH THE OTHER PROGRAMS
+001493*                   THAT WERE ALSO NAMED P1.
+001494* 2026-08-09   RT   RESULTADO IS NOW COMPUTED TO EXTRA DECIMAL
+001495*                   PLACES AND ROUNDED DOWN TO ITS REPORTED
+001496*                   PRECISION - ANY PAIR WHERE ROUNDING ACTUALLY
+001497*                   CHANGED THE VALUE IS WRITTEN TO A ROUNDING
+001498*                   ADJUSTMENT AUDIT FILE FOR THE CONTROL GROUP.
+001499* 2026-08-09   RT   THE FINAL CONTROL TOTAL IS NOW ALSO WRITTEN,
+001501*                   UNEDITED, TO A SUM-CTL DATASET SO RECONCIL
+001502*                   CAN TIE IT OUT AGAINST THE OTHER CALCULATORS.
+001503* 2026-08-09   RT   THE RUN HEADER NOW COMES FROM THE SHARED
+001504*                   RUNHDR/RUNHDRP COPYBOOKS SO ALL FIVE
+001505*                   PROGRAMS PRINT THE SAME JOB NAME/RUN DATE-
+001506*                   TIME/OPERATOR ID LAYOUT.
+001507* 2026-08-09   RT   DROPPED THE ROUNDING-ADJUSTMENT AUDIT FILE -
+001508*                   NUMERO1/NUMERO2 ARE BOTH PIC S9(2)V99, SO
+001509*                   THEIR SUM IS ALWAYS EXACT TO TWO DECIMAL
+001510*                   PLACES AND ROUNDING IT CAN NEVER ACTUALLY
+001511*                   DISCARD A FRACTION. THE AUDIT FILE COULD
+001512*                   NEVER RECEIVE A RECORD WITH THESE INPUT
+001513*                   FIELDS, SO IT WAS DEAD WEIGHT. RESULTADO IS
+001514*                   STILL COMPUTED WITH THE ROUNDED CLAUSE IN
+001515*                   CASE A HIGHER-PRECISION INPUT IS EVER ADDED.
+001516* 2026-08-09   RT   ENDS WITH GOBACK INSTEAD OF STOP RUN SO THE
+001517*                   BATCH DRIVER CAN ACTUALLY RETURN HERE AND
+001518*                   CONTINUE ON TO THE REMAINING CALLED STEPS.
+001520* 2026-08-09   RT   RESTORED THE ROUNDING-ADJUSTMENT AUDIT FILE
+001521*                   (SUM-AUDIT/SUMAUDIT) DROPPED ABOVE - THE
+001522*                   REQUIREMENT CALLS FOR THE AUDIT TRAIL
+001523*                   UNCONDITIONALLY, NOT ONLY WHILE NUMERO1/
+001524*                   NUMERO2 HAPPEN TO BE EXACT TO TWO DECIMALS.
+001525*                   2000-PROCESS-PAIR NOW COMPUTES THE SUM AT
+001526*                   EXTRA PRECISION (WS-UNROUNDED) AND WRITES A
+001527*                   RECORD WHENEVER IT DIFFERS FROM THE ROUNDED
+001528*                   RESULTADO - A DORMANT PATH TODAY, BUT ONE
+001529*                   THAT FIRES THE MOMENT A HIGHER-PRECISION
+001530*                   INPUT IS ADDED INSTEAD OF STAYING SILENT.
+001531*----------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT TRANS-PAIRS  ASSIGN TO "TRANPAIR"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400     SELECT SUM-RPT      ASSIGN TO "SUMRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002530     SELECT SUM-CTL      ASSIGN TO "SUMCTL"
+002540         ORGANIZATION IS LINE SEQUENTIAL.
+002550     SELECT SUM-AUDIT    ASSIGN TO "SUMAUDIT"
+002560         ORGANIZATION IS LINE SEQUENTIAL.
+002600*----------------------------------------------------------*
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  TRANS-PAIRS
+003000     LABEL RECORDS ARE STANDARD
+003100     RECORD CONTAINS 80 CHARACTERS.
+003200 01  TP-RECORD.
+003300     05  NUMERO1             PIC S9(2)V99.
+003400     05  NUMERO2             PIC S9(2)V99.
+003500     05  FILLER              PIC X(74).
+003600*
+003700 FD  SUM-RPT
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORD CONTAINS 80 CHARACTERS.
+004000 01  SR-RECORD               PIC X(80).
+004010*
+004070 FD  SUM-CTL
+004080     LABEL RECORDS ARE STANDARD
+004090     RECORD CONTAINS 80 CHARACTERS.
+004095 01  CT-RECORD.
+004096     05  CT-PROGRAM-ID       PIC X(08).
+004097     05  CT-CONTROL-TOTAL    PIC S9(7)V99.
+004098     05  FILLER              PIC X(65).
+004099*
+004101 FD  SUM-AUDIT
+004102     LABEL RECORDS ARE STANDARD
+004103     RECORD CONTAINS 80 CHARACTERS.
+004104 01  AU-RECORD.
+004105     05  FILLER              PIC X(17) VALUE "ROUNDING ADJUST: ".
+004106     05  AU-NUMERO1          PIC -(2)9.99.
+004107     05  FILLER              PIC X(03) VALUE " + ".
+004108     05  AU-NUMERO2          PIC -(2)9.99.
+004109     05  FILLER              PIC X(11) VALUE " UNROUNDED ".
+004110     05  AU-UNROUNDED        PIC -(3)9.9999.
+004111     05  FILLER              PIC X(10) VALUE " ROUNDED ".
+004112     05  AU-RESULTADO        PIC -(3)9.99.
+004113     05  FILLER              PIC X(12) VALUE SPACES.
+004114*----------------------------------------------------------*
+004200 WORKING-STORAGE SECTION.
+004300 01  RESULTADO               PIC S9(3)V99 VALUE ZERO.
+004310*
+004315     COPY RUNHDR.
+004404*
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SW           PIC X(01) VALUE "N".
+004700         88  EOF-TRANS-PAIRS         VALUE "Y".
+004800*
+004900 01  WS-COUNTERS.
+005000     05  WS-RECORD-COUNT     PIC 9(05) COMP VALUE ZERO.
+005100*
+005200 01  WS-CONTROL-TOTAL        PIC S9(7)V99 VALUE ZERO.
+005250 01  WS-UNROUNDED            PIC S9(3)V9(4) VALUE ZERO.
+005300*
+005400 01  WS-DETAIL-LINE.
+005500     05  FILLER              PIC X(10) VALUE "RESULTADO:".
+005600     05  WS-DL-RESULTADO     PIC -(3)9.99.
+005700     05  FILLER              PIC X(65) VALUE SPACES.
+005800*
+005900 01  WS-TRAILER-LINE.
+006000     05  FILLER              PIC X(16) VALUE "CTL TOTAL CNT:".
+006100     05  WS-TL-COUNT         PIC ZZZZ9.
+006200     05  FILLER              PIC X(08) VALUE " TOTAL:".
+006300     05  WS-TL-TOTAL         PIC -(6)9.99.
+006370     05  FILLER              PIC X(25) VALUE SPACES.
+006600*----------------------------------------------------------*
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+007000         UNTIL EOF-TRANS-PAIRS.
+007100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007200     GOBACK.
+007210*----------------------------------------------------------*
+007220* 0100-PRINT-RUN-HEADER - JOB NAME/RUN DATE-TIME/OPERATOR ID
+007230*----------------------------------------------------------*
+007240 0100-PRINT-RUN-HEADER.
+007245     MOVE "SUMCALC" TO RUNHDR-JOB-NAME.
+007250     PERFORM RUNHDR-BUILD THRU RUNHDR-BUILD-EXIT.
+007290     DISPLAY RUNHDR-LINE-1.
+007291     DISPLAY RUNHDR-LINE-2.
+007292     MOVE RUNHDR-LINE-1 TO SR-RECORD.
+007293     WRITE SR-RECORD.
+007294     MOVE RUNHDR-LINE-2 TO SR-RECORD.
+007295     WRITE SR-RECORD.
+007296 0100-EXIT.
+007297     EXIT.
+007300*----------------------------------------------------------*
+007400* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+007500*----------------------------------------------------------*
+007600 1000-INITIALIZE.
+007700     OPEN INPUT TRANS-PAIRS.
+007800     OPEN OUTPUT SUM-RPT.
+007807     OPEN OUTPUT SUM-CTL.
+007808     OPEN OUTPUT SUM-AUDIT.
+007810     PERFORM 0100-PRINT-RUN-HEADER THRU 0100-EXIT.
+007900     MOVE ZERO TO WS-CONTROL-TOTAL.
+008000     MOVE ZERO TO WS-RECORD-COUNT.
+008100     PERFORM 2100-READ-PAIR THRU 2100-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*----------------------------------------------------------*
+008500* 2000-PROCESS-PAIR - SUM ONE NUMERO1/NUMERO2 PAIR
+008600*----------------------------------------------------------*
+008700 2000-PROCESS-PAIR.
+008710     COMPUTE WS-UNROUNDED = NUMERO1 + NUMERO2.
+008720     COMPUTE RESULTADO ROUNDED = NUMERO1 + NUMERO2.
+008730     IF WS-UNROUNDED NOT = RESULTADO
+008740         PERFORM 2050-WRITE-AUDIT THRU 2050-EXIT
+008750     END-IF.
+008900     ADD RESULTADO TO WS-CONTROL-TOTAL.
+009000     ADD 1 TO WS-RECORD-COUNT.
+009100     MOVE SPACES TO SR-RECORD.
+009200     MOVE RESULTADO TO WS-DL-RESULTADO.
+009300     MOVE WS-DETAIL-LINE TO SR-RECORD.
+009400     WRITE SR-RECORD.
+009500     PERFORM 2100-READ-PAIR THRU 2100-EXIT.
+009600 2000-EXIT.
+009700     EXIT.
+009710*----------------------------------------------------------*
+009720* 2050-WRITE-AUDIT - LOG A PAIR WHERE ROUNDING RESULTADO TO
+009730*                    ITS REPORTED PRECISION ACTUALLY CHANGED
+009740*                    THE VALUE
+009750*----------------------------------------------------------*
+009760 2050-WRITE-AUDIT.
+009770     MOVE SPACES         TO AU-RECORD.
+009775     MOVE NUMERO1        TO AU-NUMERO1.
+009780     MOVE NUMERO2        TO AU-NUMERO2.
+009785     MOVE WS-UNROUNDED   TO AU-UNROUNDED.
+009790     MOVE RESULTADO      TO AU-RESULTADO.
+009795     WRITE AU-RECORD.
+009796 2050-EXIT.
+009797     EXIT.
+009800*----------------------------------------------------------*
+009900* 2100-READ-PAIR - READ THE NEXT TRANSACTION PAIR
+010000*----------------------------------------------------------*
+010100 2100-READ-PAIR.
+010200     READ TRANS-PAIRS
+010300         AT END
+010400             SET EOF-TRANS-PAIRS TO TRUE
+010500     END-READ.
+010600 2100-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------*
+010900* 9000-TERMINATE - WRITE THE TRAILER CONTROL TOTAL AND CLOSE
+011000*----------------------------------------------------------*
+011100 9000-TERMINATE.
+011200     MOVE SPACES TO SR-RECORD.
+011300     MOVE WS-RECORD-COUNT TO WS-TL-COUNT.
+011400     MOVE WS-CONTROL-TOTAL TO WS-TL-TOTAL.
+011500     MOVE WS-TRAILER-LINE TO SR-RECORD.
+011600     WRITE SR-RECORD.
+011620     MOVE SPACES TO CT-RECORD.
+011630     MOVE "SUMCALC"  TO CT-PROGRAM-ID.
+011640     MOVE WS-CONTROL-TOTAL TO CT-CONTROL-TOTAL.
+011650     WRITE CT-RECORD.
+011700     CLOSE TRANS-PAIRS.
+011800     CLOSE SUM-RPT.
+011860     CLOSE SUM-CTL.
+011870     CLOSE SUM-AUDIT.
+011900 9000-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------*
+012200     COPY RUNHDRP.
