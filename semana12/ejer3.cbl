@@ -1,42 +1,486 @@
-*> division de identificacion de programa
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. P3.
-
-*> division de entorno: recursos del computador
-ENVIRONMENT DIVISION.
-
-*> expecificacion de variables de locales, de archivos(PLANOS,PDS o VSAN) Y DB(db2,oracle,sql)
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-*>01-87
-    01 ACUM PIC S999 VALUE 1.
-    01 INCR PIC 9 VALUE 1.
-    01 CONT PIC 9(2) VALUE 1.
-    01 CONT2 PIC 9(2) VALUE 1.
-    01 NUMERO PIC 9(2).
-    01 N PIC 9(6).
-    01 SUMATORIA PIC 9(6) VALUE 0.
-    01 RES PIC 9(2) VALUE 0.
-PROCEDURE DIVISION.
-    princial.
-        display "Ingrese x total";
-        accept NUMERO.
-        display "Ingrese N total";
-        accept N.
-        *>PERFORM factorial CONT TIMES. 
-        PERFORM fact2 NUMERO TIMES. 
-        display SUMATORIA.
-        *>DISPLAY ACUM.
-        STOP RUN.
-    factorial.
-        MULTIPLY ACUM BY INCR GIVING ACUM.
-        ADD 1 TO INCR.
-    fact2.
-        MULTIPLY ACUM BY INCR GIVING ACUM.
-        ADD 1 TO INCR.
-        COMPUTE N = N - 1.
-        compute RES = ACUM / N.
-        COMPUTE SUMATORIA = SUMATORIA + RES.
-        DISPLAY RES.
-        
-        
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200*----------------------------------------------------------*
+000300 PROGRAM-ID.     FACTSER.
+000400 AUTHOR.         R TORRES.
+000500 INSTALLATION.   DATA PROCESSING CENTER.
+000600 DATE-WRITTEN.   2017-09-18.
+000700 DATE-COMPILED.
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000* DATE        INIT  DESCRIPTION
+001100* 2017-09-18   RT   INITIAL VERSION - ACCEPT NUMERO/N AND RUN
+001200*                   ONE SERIES (FACT2 PERFORMED NUMERO TIMES).
+001300* 2026-08-09   RT   LOOP OVER THE ACCT-SERIES FILE SO THE SAME
+001400*                   JOB STEP CAN APPROXIMATE THE INTEREST-
+001500*                   ACCRUAL SERIES FOR MANY ACCOUNTS. ADDED
+001600*                   RESET-SERIES TO ZERO ACUM/INCR/SUMATORIA
+001700*                   BEFORE EACH ACCOUNT'S SERIES SO RESULTS DO
+001800*                   NOT BLEED FROM ONE ACCOUNT INTO THE NEXT.
+001900*                   DROPPED THE DEAD, NEVER-PERFORMED FACTORIAL
+002000*                   PARAGRAPH.
+002050* 2026-08-09   RT   RENAMED FROM P3 TO FACTSER SO THIS PROGRAM
+002060*                   CAN BE CALLED FROM THE NEW BATCH DRIVER BY
+002070*                   A DESCRIPTIVE NAME.
+002080* 2026-08-09   RT   ADDED ON SIZE ERROR TO THE MULTIPLY/COMPUTE
+002085*                   CHAIN IN 3000-FACT2 - AN OVERFLOW OR A BAD
+002090*                   DIVISOR NOW LOGS THE FAILING TERM TO
+002095*                   EXCEPT-LOG AND SKIPS THAT TERM INSTEAD OF
+002097*                   ABENDING THE WHOLE RUN.
+002098* 2026-08-09   RT   ADDED CHECKPOINT/RESTART - A CHECKPOINT
+002099*                   RECORD (ACCOUNT, ITERATION, ACUM,
+002101*                   SUMATORIA) IS WRITTEN EVERY WS-CKPT-
+002102*                   INTERVAL TERMS, AND A RESTARTED JOB THAT
+002103*                   FINDS A MATCHING CHECKPOINT RESUMES THE
+002104*                   ACCOUNT'S SERIES FROM THE LAST GOOD TERM
+002105*                   INSTEAD OF RUNNING THE WHOLE SERIES OVER.
+002106* 2026-08-09   RT   THE JOB NOW ACCUMULATES SUMATORIA ACROSS ALL
+002107*                   ACCOUNTS AND WRITES THE GRAND TOTAL, UNEDITED,
+002108*                   TO A FAC-CTL DATASET SO RECONCIL CAN TIE IT
+002109*                   OUT AGAINST THE OTHER CALCULATORS.
+002110* 2026-08-09   RT   WIRED UP CONT2 AS THE PER-TERM SEQUENCE
+002111*                   COUNTER (RESET WITH THE REST OF THE SERIES
+002112*                   ACCUMULATORS, RESUMED ON RESTART) AND ADDED
+002113*                   A TERM-AUDIT DETAIL RECORD (CONT2, N, ACUM,
+002114*                   RES) WRITTEN EVERY ITERATION SO THE SERIES
+002115*                   CAN BE VERIFIED TERM-BY-TERM AGAINST THE
+002116*                   ACTUARIAL MODEL IT APPROXIMATES.
+002117* 2026-08-09   RT   WIDENED ACUM FROM PIC S999 TO PIC S9(07) TO
+002118*                   MATCH THE CHECKPOINT/EXCEPTION FIELDS IT WAS
+002119*                   ALREADY BEING MOVED INTO, SO A LONG-RUNNING
+002120*                   SERIES HITS THE GENUINE MULTIPLY OVERFLOW
+002121*                   GUARD (007) INSTEAD OF OVERFLOWING THE
+002122*                   ACCUMULATOR ITSELF SEVERAL ORDERS OF
+002123*                   MAGNITUDE EARLIER THAN NECESSARY. ALSO ADDED A
+002124*                   HIGH-WATER-MARK REPORT (FACHWM) SHOWING THE
+002125*                   LARGEST ACUM VALUE REACHED AND WHICH ACCOUNT
+002126*                   REACHED IT, SO OPERATIONS CAN SEE HOW CLOSE
+002127*                   A RUN CAME TO THE FIELD'S CAPACITY.
+002128* 2026-08-09   RT   ADDED A RUN HEADER (JOB NAME/RUN DATE-TIME/
+002129*                   OPERATOR ID), BUILT FROM THE SHARED RUNHDR/
+002130*                   RUNHDRP COPYBOOKS, AT THE TOP OF FACHWM.
+002132* 2026-08-09   RT   FACCKIN/FACCKOT NOW POINT TO SEPARATE OLD/NEW
+002133*                   CHECKPOINT GENERATIONS, AND CHECKPOINT-IN IS
+002134*                   READ AND CLOSED BEFORE CHECKPOINT-OUT IS EVEN
+002135*                   OPENED - PREVIOUSLY OPENING CHECKPOINT-OUT FOR
+002136*                   OUTPUT COULD WIPE THE CHECKPOINT A RESTART WAS
+002137*                   ABOUT TO READ. ALSO WIRED WS-CKPT-QUOTIENT IN
+002138*                   AS THE GIVING TARGET OF THE CHECKPOINT-INTERVAL
+002139*                   DIVIDE INSTEAD OF LEAVING IT UNREFERENCED AND
+002140*                   REUSING WS-CKPT-REMAINDER FOR BOTH RESULTS.
+002142* 2026-08-09   RT   THE CHECKPOINT RECORD NOW ALSO CARRIES N - A
+002143*                   RESTARTED SERIES WAS RELOADING N FROM THE
+002144*                   ACCOUNT'S ORIGINAL, UNDECREMENTED VALUE AND
+002145*                   DIVIDING BY THE WRONG N FROM THE FIRST RESUMED
+002146*                   TERM ON. WIDENED CT-CONTROL-TOTAL TO PIC
+002147*                   S9(8)V99 TO MATCH WS-GRAND-SUMATORIA'S RANGE
+002148*                   SO THE FAC-CTL TIE-OUT CANNOT LOSE ITS HIGH-
+002149*                   ORDER DIGIT. ENDS WITH GOBACK INSTEAD OF STOP
+002150*                   RUN SO THE BATCH DRIVER CAN CONTINUE ON TO THE
+002151*                   REMAINING CALLED STEPS.
+002153* 2026-08-09   RT   3950-WRITE-CHECKPOINT NOW SPACE-FILLS CK-OUT-
+002154*                   RECORD BEFORE MOVING THE INDIVIDUAL FIELDS IN,
+002155*                   MATCHING THE REST OF THE PROGRAM - WITHOUT IT
+002156*                   THE TRAILING FILLER WAS LEFT UNINITIALIZED AND
+002157*                   LIBCOB REJECTED THE WRITE. WIDENED INCR TO PIC
+002158*                   9(02) WITH AN ON SIZE ERROR GUARD LIKE ITS
+002159*                   SIBLING ARITHMETIC, SINCE IT COULD WRAP FROM 9
+002160*                   BACK TO 0 AND CORRUPT ACUM WITHOUT A TRACE.
+002161*                   WIDENED RES AND THE WS-TA-ACUM/WS-TA-RES AUDIT
+002162*                   FIELDS TO MATCH THE WIDENED ACUM SO LARGE
+002163*                   FACTORIALS NO LONGER TRUNCATE ON THE REPORT.
+002164*                   ADDED A HIGH WATER MARK FOR SUMATORIA ALONGSIDE
+002165*                   THE EXISTING ONE FOR ACUM AND PRINT IT ON
+002166*                   FACHWM - THE ORIGINAL HIGH-WATER REPORT ONLY
+002167*                   EVER COVERED HALF OF WHAT WAS ASKED FOR.
+002168*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ACCT-SERIES  ASSIGN TO "ACCTSER"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+002910     SELECT EXCEPT-LOG   ASSIGN TO "FACXLOG"
+002920         ORGANIZATION IS LINE SEQUENTIAL.
+002930     SELECT OPTIONAL CHECKPOINT-IN ASSIGN TO "FACCKIN"
+002950         ORGANIZATION IS LINE SEQUENTIAL.
+002960     SELECT CHECKPOINT-OUT ASSIGN TO "FACCKOT"
+002970         ORGANIZATION IS LINE SEQUENTIAL.
+002980     SELECT FAC-CTL        ASSIGN TO "FACCTL"
+002990         ORGANIZATION IS LINE SEQUENTIAL.
+002995     SELECT TERM-AUDIT     ASSIGN TO "FACTRMAU"
+002996         ORGANIZATION IS LINE SEQUENTIAL.
+002997     SELECT HWM-RPT        ASSIGN TO "FACHWM"
+002998         ORGANIZATION IS LINE SEQUENTIAL.
+003000*----------------------------------------------------------*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  ACCT-SERIES
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORD CONTAINS 80 CHARACTERS.
+003600 01  ACS-RECORD.
+003700     05  ACS-ACCOUNT-ID      PIC X(10).
+003800     05  ACS-NUMERO          PIC 9(02).
+003900     05  ACS-N               PIC 9(06).
+004000     05  FILLER              PIC X(62).
+004010*
+004020 FD  EXCEPT-LOG
+004030     LABEL RECORDS ARE STANDARD
+004040     RECORD CONTAINS 80 CHARACTERS.
+004050 01  XL-RECORD               PIC X(80).
+004060*
+004070 FD  CHECKPOINT-IN
+004080     LABEL RECORDS ARE STANDARD
+004090     RECORD CONTAINS 80 CHARACTERS.
+004100 01  CK-IN-RECORD.
+004110     05  CK-IN-ACCOUNT-ID    PIC X(10).
+004120     05  CK-IN-ITERATION     PIC 9(06).
+004130     05  CK-IN-ACUM          PIC S9(07).
+004140     05  CK-IN-SUMATORIA     PIC 9(06).
+004145     05  CK-IN-N             PIC 9(06).
+004150     05  FILLER              PIC X(45).
+004160*
+004170 FD  CHECKPOINT-OUT
+004180     LABEL RECORDS ARE STANDARD
+004190     RECORD CONTAINS 80 CHARACTERS.
+004200 01  CK-OUT-RECORD.
+004210     05  CK-OUT-ACCOUNT-ID   PIC X(10).
+004220     05  CK-OUT-ITERATION    PIC 9(06).
+004230     05  CK-OUT-ACUM         PIC S9(07).
+004240     05  CK-OUT-SUMATORIA    PIC 9(06).
+004245     05  CK-OUT-N            PIC 9(06).
+004250     05  FILLER              PIC X(45).
+004260*
+004270 FD  FAC-CTL
+004280     LABEL RECORDS ARE STANDARD
+004290     RECORD CONTAINS 80 CHARACTERS.
+004300 01  CT-RECORD.
+004310     05  CT-PROGRAM-ID       PIC X(08).
+004320     05  CT-CONTROL-TOTAL    PIC S9(8)V99.
+004330     05  FILLER              PIC X(64).
+004340*
+004350 FD  TERM-AUDIT
+004360     LABEL RECORDS ARE STANDARD
+004370     RECORD CONTAINS 80 CHARACTERS.
+004380 01  TA-RECORD               PIC X(80).
+004385*
+004386 FD  HWM-RPT
+004387     LABEL RECORDS ARE STANDARD
+004388     RECORD CONTAINS 80 CHARACTERS.
+004389 01  HR-RECORD               PIC X(80).
+004390*----------------------------------------------------------*
+004395 WORKING-STORAGE SECTION.
+004396     COPY RUNHDR.
+004400 01  ACUM                    PIC S9(07) VALUE 1.
+004405 01  INCR                    PIC 9(02) VALUE 1.
+004500 01  CONT2                   PIC 9(02) VALUE 1.
+004600 01  NUMERO                  PIC 9(02).
+004700 01  N                       PIC 9(06).
+004800 01  SUMATORIA               PIC 9(06) VALUE 0.
+004900 01  RES                     PIC S9(07) VALUE 0.
+004905*
+004906 77  WS-CKPT-INTERVAL        PIC 9(04) COMP VALUE 10.
+004907 01  WS-ITERATION-COUNT      PIC 9(06) COMP VALUE ZERO.
+004908 01  WS-REMAINING-ITERATIONS PIC 9(02) VALUE ZERO.
+004909 01  WS-CKPT-REMAINDER       PIC 9(06) VALUE ZERO.
+004911 01  WS-CKPT-QUOTIENT        PIC 9(06) VALUE ZERO.
+004912 01  WS-GRAND-SUMATORIA      PIC 9(08) VALUE ZERO.
+004913 01  WS-HIGH-WATER-MARK      PIC S9(07) VALUE ZERO.
+004914 01  WS-HWM-ACCOUNT-ID       PIC X(10) VALUE SPACES.
+004915 01  WS-HIGH-WATER-SUM       PIC 9(06) VALUE ZERO.
+004916 01  WS-HWM-SUM-ACCOUNT-ID   PIC X(10) VALUE SPACES.
+004917*
+004920 01  WS-EXCEPTION-LINE.
+004930     05  FILLER              PIC X(10) VALUE "EXCEPTION ".
+004940     05  WS-XL-ACCOUNT-ID    PIC X(10).
+004950     05  FILLER              PIC X(01) VALUE SPACE.
+004960     05  WS-XL-NUMERO        PIC 99.
+004970     05  FILLER              PIC X(01) VALUE SPACE.
+004980     05  WS-XL-N             PIC 9(06).
+004990     05  FILLER              PIC X(01) VALUE SPACE.
+004995     05  WS-XL-ACUM          PIC S9(07).
+004998     05  FILLER              PIC X(42) VALUE SPACES.
+005000*
+005010 01  WS-TERM-AUDIT-LINE.
+005020     05  FILLER              PIC X(08) VALUE "ACCOUNT ".
+005030     05  WS-TA-ACCOUNT-ID    PIC X(10).
+005040     05  FILLER              PIC X(06) VALUE " TERM:".
+005050     05  WS-TA-CONT2         PIC Z9.
+005060     05  FILLER              PIC X(03) VALUE " N:".
+005070     05  WS-TA-N             PIC ZZZZZ9.
+005080     05  FILLER              PIC X(06) VALUE " ACUM:".
+005090     05  WS-TA-ACUM          PIC -(6)9.
+005100     05  FILLER              PIC X(05) VALUE " RES:".
+005110     05  WS-TA-RES           PIC -(6)9.
+005120     05  FILLER              PIC X(20) VALUE SPACES.
+005130*
+005131 01  WS-HWM-LINE.
+005132     05  FILLER              PIC X(24) VALUE
+005133         "HIGH WATER MARK ACUM: ".
+005134     05  WS-HR-ACUM          PIC -(6)9.
+005135     05  FILLER              PIC X(11) VALUE " ACCOUNT: ".
+005136     05  WS-HR-ACCOUNT-ID    PIC X(10).
+005137     05  FILLER              PIC X(29) VALUE SPACES.
+005138*
+005139 01  WS-HWM-SUM-LINE.
+005140     05  FILLER              PIC X(26) VALUE
+005141         "HIGH WATER MARK SUMATORIA:".
+005142     05  WS-HR-SUM           PIC ZZZZZ9.
+005143     05  FILLER              PIC X(11) VALUE " ACCOUNT: ".
+005144     05  WS-HR-SUM-ACCT-ID   PIC X(10).
+005145     05  FILLER              PIC X(27) VALUE SPACES.
+005146*
+005147 01  WS-SWITCHES.
+005200     05  WS-EOF-SW           PIC X(01) VALUE "N".
+005300         88  EOF-ACCT-SERIES         VALUE "Y".
+005310     05  WS-RESTART-SW       PIC X(01) VALUE "N".
+005320         88  RESTART-FOUND           VALUE "Y".
+005321     05  WS-CKIN-EOF-SW      PIC X(01) VALUE "N".
+005322         88  EOF-CHECKPOINT-IN       VALUE "Y".
+005330*
+005340 01  WS-RESTART-RECORD.
+005350     05  WS-RS-ACCOUNT-ID    PIC X(10).
+005360     05  WS-RS-ITERATION     PIC 9(06).
+005370     05  WS-RS-ACUM          PIC S9(07).
+005380     05  WS-RS-SUMATORIA     PIC 9(06).
+005390     05  WS-RS-N             PIC 9(06).
+005400*----------------------------------------------------------*
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+005900         UNTIL EOF-ACCT-SERIES.
+006000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006100     GOBACK.
+006200*----------------------------------------------------------*
+006300* 1000-INITIALIZE - OPEN THE ACCOUNT SERIES FILE
+006400*----------------------------------------------------------*
+006500 1000-INITIALIZE.
+006510     OPEN INPUT ACCT-SERIES.
+006520     OPEN OUTPUT EXCEPT-LOG.
+006530     OPEN INPUT CHECKPOINT-IN.
+006540     PERFORM 1010-READ-CHECKPOINT THRU 1010-EXIT
+006545         UNTIL EOF-CHECKPOINT-IN.
+006550     CLOSE CHECKPOINT-IN.
+006560     OPEN OUTPUT CHECKPOINT-OUT.
+006570     OPEN OUTPUT FAC-CTL.
+006580     OPEN OUTPUT TERM-AUDIT.
+006590     OPEN OUTPUT HWM-RPT.
+006600     PERFORM 1050-PRINT-RUN-HEADER THRU 1050-EXIT.
+006610     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+006620 1000-EXIT.
+006630     EXIT.
+006631*----------------------------------------------------------*
+006632* 1010-READ-CHECKPOINT - READ FACCKIN TO EXHAUSTION, KEEPING
+006633*                        ONLY THE LAST RECORD - A FULL RUN
+006634*                        APPENDS ONE CHECKPOINT PER ACCOUNT, SO
+006635*                        THE MOST RECENT ONE IS NOT NECESSARILY
+006636*                        THE FIRST RECORD IN THE FILE
+006637*----------------------------------------------------------*
+006638 1010-READ-CHECKPOINT.
+006639     READ CHECKPOINT-IN
+006640         AT END
+006650             SET EOF-CHECKPOINT-IN TO TRUE
+006660     NOT AT END
+006670         MOVE CK-IN-ACCOUNT-ID  TO WS-RS-ACCOUNT-ID
+006680         MOVE CK-IN-ITERATION   TO WS-RS-ITERATION
+006690         MOVE CK-IN-ACUM        TO WS-RS-ACUM
+006695         MOVE CK-IN-SUMATORIA   TO WS-RS-SUMATORIA
+006696         MOVE CK-IN-N           TO WS-RS-N
+006697         SET RESTART-FOUND TO TRUE
+006698     END-READ.
+006699 1010-EXIT.
+006700     EXIT.
+006910*----------------------------------------------------------*
+006920* 1050-PRINT-RUN-HEADER - JOB NAME/RUN DATE-TIME/OPERATOR ID
+006930*----------------------------------------------------------*
+006940 1050-PRINT-RUN-HEADER.
+006950     MOVE "FACTSER" TO RUNHDR-JOB-NAME.
+006960     PERFORM RUNHDR-BUILD THRU RUNHDR-BUILD-EXIT.
+006970     MOVE RUNHDR-LINE-1 TO HR-RECORD.
+006980     WRITE HR-RECORD.
+006990     MOVE RUNHDR-LINE-2 TO HR-RECORD.
+007000     WRITE HR-RECORD.
+007010 1050-EXIT.
+007020     EXIT.
+007030*----------------------------------------------------------*
+007100* 2000-PROCESS-ACCOUNT - RUN ONE ACCOUNT'S SERIES
+007200*----------------------------------------------------------*
+007300 2000-PROCESS-ACCOUNT.
+007310     MOVE ACS-NUMERO TO NUMERO.
+007320     MOVE ACS-N TO N.
+007330     IF RESTART-FOUND AND ACS-ACCOUNT-ID = WS-RS-ACCOUNT-ID
+007340         PERFORM 2250-RESUME-SERIES THRU 2250-EXIT
+007350     ELSE
+007360         PERFORM 2200-RESET-SERIES THRU 2200-EXIT
+007370         MOVE NUMERO TO WS-REMAINING-ITERATIONS
+007380     END-IF.
+007700     PERFORM 3000-FACT2 THRU 3000-EXIT WS-REMAINING-ITERATIONS
+007710         TIMES.
+007720     ADD SUMATORIA TO WS-GRAND-SUMATORIA.
+007800     DISPLAY "ACCOUNT " ACS-ACCOUNT-ID " SUMATORIA: " SUMATORIA.
+007900     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+008000 2000-EXIT.
+008100     EXIT.
+008200*----------------------------------------------------------*
+008300* 2100-READ-ACCOUNT - READ THE NEXT ACCOUNT SERIES RECORD
+008400*----------------------------------------------------------*
+008500 2100-READ-ACCOUNT.
+008600     READ ACCT-SERIES
+008700         AT END
+008800             SET EOF-ACCT-SERIES TO TRUE
+008900     END-READ.
+009000 2100-EXIT.
+009100     EXIT.
+009200*----------------------------------------------------------*
+009300* 2200-RESET-SERIES - ZERO THE ACCUMULATORS FOR THIS ACCOUNT
+009400*----------------------------------------------------------*
+009500 2200-RESET-SERIES.
+009600     MOVE 1 TO ACUM.
+009700     MOVE 1 TO INCR.
+009750     MOVE 1 TO CONT2.
+009800     MOVE ZERO TO SUMATORIA.
+009850     MOVE ZERO TO WS-ITERATION-COUNT.
+009900 2200-EXIT.
+010000     EXIT.
+010010*----------------------------------------------------------*
+010020* 2250-RESUME-SERIES - PICK UP THIS ACCOUNT FROM ITS LAST
+010030*                      CHECKPOINTED ITERATION
+010040*----------------------------------------------------------*
+010050 2250-RESUME-SERIES.
+010060     MOVE WS-RS-ACUM        TO ACUM.
+010070     MOVE WS-RS-SUMATORIA   TO SUMATORIA.
+010075     MOVE WS-RS-N           TO N.
+010080     MOVE WS-RS-ITERATION   TO WS-ITERATION-COUNT.
+010090     COMPUTE INCR = WS-RS-ITERATION + 1.
+010095     COMPUTE CONT2 = WS-RS-ITERATION + 1.
+010100     COMPUTE WS-REMAINING-ITERATIONS =
+010110         NUMERO - WS-RS-ITERATION.
+010120     MOVE "N" TO WS-RESTART-SW.
+010130 2250-EXIT.
+010140     EXIT.
+010150*----------------------------------------------------------*
+010200* 3000-FACT2 - ONE TERM OF THE SERIES
+010300*----------------------------------------------------------*
+010400 3000-FACT2.
+010410     MULTIPLY ACUM BY INCR GIVING ACUM
+010420         ON SIZE ERROR
+010430             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+010440             GO TO 3000-EXIT
+010450     END-MULTIPLY.
+010600     ADD 1 TO INCR
+010610         ON SIZE ERROR
+010620             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+010630             GO TO 3000-EXIT
+010640     END-ADD.
+010700     COMPUTE N = N - 1
+010710         ON SIZE ERROR
+010720             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+010730             GO TO 3000-EXIT
+010740     END-COMPUTE.
+010800     COMPUTE RES = ACUM / N
+010810         ON SIZE ERROR
+010820             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+010830             GO TO 3000-EXIT
+010840     END-COMPUTE.
+010900     COMPUTE SUMATORIA = SUMATORIA + RES
+010910         ON SIZE ERROR
+010920             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+010930             GO TO 3000-EXIT
+010940     END-COMPUTE.
+010945     PERFORM 3960-WRITE-TERM-AUDIT THRU 3960-EXIT.
+010950     IF ACUM > WS-HIGH-WATER-MARK
+010955         MOVE ACUM TO WS-HIGH-WATER-MARK
+010960         MOVE ACS-ACCOUNT-ID TO WS-HWM-ACCOUNT-ID
+010965     END-IF.
+010970     IF SUMATORIA > WS-HIGH-WATER-SUM
+010975         MOVE SUMATORIA TO WS-HIGH-WATER-SUM
+010980         MOVE ACS-ACCOUNT-ID TO WS-HWM-SUM-ACCOUNT-ID
+010985     END-IF.
+010990     ADD 1 TO CONT2.
+010995     ADD 1 TO WS-ITERATION-COUNT.
+011000     DIVIDE WS-ITERATION-COUNT BY WS-CKPT-INTERVAL
+011005         GIVING WS-CKPT-QUOTIENT
+011010         REMAINDER WS-CKPT-REMAINDER.
+011015     IF WS-CKPT-REMAINDER = ZERO
+011020         PERFORM 3950-WRITE-CHECKPOINT THRU 3950-EXIT
+011025     END-IF.
+011030     DISPLAY RES.
+011100 3000-EXIT.
+011200     EXIT.
+011205*----------------------------------------------------------*
+011206* 3950-WRITE-CHECKPOINT - SNAPSHOT THE SERIES SO FAR
+011207*----------------------------------------------------------*
+011208 3950-WRITE-CHECKPOINT.
+011209     MOVE SPACES             TO CK-OUT-RECORD.
+011210     MOVE ACS-ACCOUNT-ID     TO CK-OUT-ACCOUNT-ID.
+011211     MOVE WS-ITERATION-COUNT TO CK-OUT-ITERATION.
+011212     MOVE ACUM               TO CK-OUT-ACUM.
+011213     MOVE SUMATORIA          TO CK-OUT-SUMATORIA.
+011214     MOVE N                  TO CK-OUT-N.
+011215     WRITE CK-OUT-RECORD.
+011216 3950-EXIT.
+011217     EXIT.
+011218*----------------------------------------------------------*
+011219* 3960-WRITE-TERM-AUDIT - WRITE ONE DETAIL RECORD (CONT2, N,
+011220*                         ACUM, RES) FOR THIS TERM SO THE
+011221*                         SERIES CAN BE VERIFIED TERM-BY-TERM
+011222*----------------------------------------------------------*
+011223 3960-WRITE-TERM-AUDIT.
+011224     MOVE ACS-ACCOUNT-ID TO WS-TA-ACCOUNT-ID.
+011225     MOVE CONT2          TO WS-TA-CONT2.
+011226     MOVE N              TO WS-TA-N.
+011227     MOVE ACUM           TO WS-TA-ACUM.
+011228     MOVE RES            TO WS-TA-RES.
+011229     MOVE WS-TERM-AUDIT-LINE TO TA-RECORD.
+011230     WRITE TA-RECORD.
+011231 3960-EXIT.
+011232     EXIT.
+011233*----------------------------------------------------------*
+011234* 3900-WRITE-EXCEPTION - LOG THE FAILING TERM TO EXCEPT-LOG
+011235*----------------------------------------------------------*
+011236 3900-WRITE-EXCEPTION.
+011250     MOVE ACS-ACCOUNT-ID TO WS-XL-ACCOUNT-ID.
+011260     MOVE NUMERO TO WS-XL-NUMERO.
+011270     MOVE N TO WS-XL-N.
+011280     MOVE ACUM TO WS-XL-ACUM.
+011290     MOVE WS-EXCEPTION-LINE TO XL-RECORD.
+011295     WRITE XL-RECORD.
+011298 3900-EXIT.
+011299     EXIT.
+011300*----------------------------------------------------------*
+011400* 9000-TERMINATE - CLOSE THE FILES
+011500*----------------------------------------------------------*
+011600 9000-TERMINATE.
+011610     MOVE SPACES TO CT-RECORD.
+011620     MOVE "FACTSER"  TO CT-PROGRAM-ID.
+011630     MOVE WS-GRAND-SUMATORIA TO CT-CONTROL-TOTAL.
+011640     WRITE CT-RECORD.
+011650     PERFORM 9050-WRITE-HWM-REPORT THRU 9050-EXIT.
+011700     CLOSE ACCT-SERIES.
+011710     CLOSE EXCEPT-LOG.
+011720     CLOSE CHECKPOINT-OUT.
+011730     CLOSE FAC-CTL.
+011740     CLOSE TERM-AUDIT.
+011750     CLOSE HWM-RPT.
+011800 9000-EXIT.
+011900     EXIT.
+011910*----------------------------------------------------------*
+011920* 9050-WRITE-HWM-REPORT - PRINT THE LARGEST ACUM AND
+011930*                         SUMATORIA VALUES REACHED ACROSS
+011931*                         EVERY ACCOUNT ON THE RUN
+011940*----------------------------------------------------------*
+011950 9050-WRITE-HWM-REPORT.
+011960     MOVE WS-HIGH-WATER-MARK  TO WS-HR-ACUM.
+011970     MOVE WS-HWM-ACCOUNT-ID   TO WS-HR-ACCOUNT-ID.
+011980     MOVE WS-HWM-LINE         TO HR-RECORD.
+011990     WRITE HR-RECORD.
+011991     MOVE WS-HIGH-WATER-SUM     TO WS-HR-SUM.
+011992     MOVE WS-HWM-SUM-ACCOUNT-ID TO WS-HR-SUM-ACCT-ID.
+011993     MOVE WS-HWM-SUM-LINE       TO HR-RECORD.
+011994     WRITE HR-RECORD.
+011995 9050-EXIT.
+011999     EXIT.
+012000*----------------------------------------------------------*
+012010     COPY RUNHDRP.
