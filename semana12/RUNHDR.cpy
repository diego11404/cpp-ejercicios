@@ -0,0 +1,35 @@
+000100*----------------------------------------------------------*
+000200* RUNHDR.CPY - SHARED RUN-HEADER WORKING-STORAGE FIELDS. SET
+000300*              RUNHDR-JOB-NAME TO THE CALLING PROGRAM'S OWN
+000400*              NAME BEFORE PERFORMING RUNHDR-BUILD (SEE
+000500*              RUNHDRP.CPY), THEN DISPLAY OR WRITE RUNHDR-LINE-1
+000600*              AND RUNHDR-LINE-2 HOWEVER THAT PROGRAM REPORTS.
+000700*----------------------------------------------------------*
+000800* DATE        INIT  DESCRIPTION
+000900* 2026-08-09   RT   INITIAL VERSION - PULLED OUT OF SUMCALC
+001000*                   (P1.CBL), WHICH CARRIED THE ONLY COPY OF
+001100*                   THE RUN-HEADER LAYOUT, SO THE SAME JOB NAME/
+001200*                   RUN DATE-TIME/OPERATOR ID HEADER CAN BE
+001300*                   PRINTED BY ALL FIVE PROGRAMS.
+001400*----------------------------------------------------------*
+001500 01  RUNHDR-LINE-1.
+001600     05  FILLER              PIC X(10) VALUE "JOB: ".
+001700     05  RUNHDR-JOB-NAME     PIC X(08).
+001800     05  FILLER              PIC X(12) VALUE "  RUN DATE: ".
+001900     05  RUNHDR-RUN-DATE     PIC 9999/99/99.
+002000     05  FILLER              PIC X(12) VALUE "  RUN TIME: ".
+002100     05  RUNHDR-RUN-TIME-HH  PIC 99.
+002200     05  FILLER              PIC X(01) VALUE ":".
+002300     05  RUNHDR-RUN-TIME-MM  PIC 99.
+002400     05  FILLER              PIC X(01) VALUE ":".
+002500     05  RUNHDR-RUN-TIME-SS  PIC 99.
+002600     05  FILLER              PIC X(04) VALUE SPACES.
+002700*
+002800 01  RUNHDR-LINE-2.
+002900     05  FILLER              PIC X(14) VALUE "OPERATOR ID: ".
+003000     05  RUNHDR-OPERATOR-ID  PIC X(08) VALUE "BATCH".
+003100     05  FILLER              PIC X(58) VALUE SPACES.
+003200*
+003300 01  RUNHDR-DATE-TIME.
+003400     05  RUNHDR-DATE         PIC 9(08).
+003500     05  RUNHDR-TIME         PIC 9(08).
